@@ -10,8 +10,131 @@
        identification division.
        program-id.   loanpymt.
 
+       environment division.
+       input-output section.
+       file-control.
+           select emp-file
+                  assign to "empdb.dat"
+                  organization is indexed
+                  access mode is dynamic
+                  record key is emp-id
+                  file status is emp-stat.
+
+           select loan-ledger-file
+                  assign to "loanledgr.dat"
+                  organization is indexed
+                  access mode is dynamic
+                  record key is ledger-loan-id
+                  file status is ledger-stat.
+
+           select rate-table-file
+                  assign to "ratetbl.dat"
+                  organization is indexed
+                  access mode is dynamic
+                  record key is rt-type-code
+                  file status is rt-stat.
+
+           select loan-apps-file
+                  assign to "loanapps.dat"
+                  organization is line sequential
+                  file status is loan-apps-stat.
+
+           select loan-batch-rpt-file
+                  assign to "loanbatch.prt"
+                  organization is line sequential
+                  file status is loan-batch-stat.
+
+           COPY EXCLOGFC.
+
        data division.
+       file section.
+       fd emp-file
+          label records are standard
+          value of file-id is 'empdb.dat'.
+
+       01 emp-record.
+          COPY EMPID REPLACING ==01== BY ==02==.
+          02 emp-lname     pic a(15).
+          02 emp-fname     pic a(15).
+          02 emp-minit     pic a.
+          02 emp-bdate     pic x(10).
+          02 emp-age       pic x(2).
+          02 emp-addr      pic a(20).
+          02 emp-pcode     pic 9(4).
+          02 emp-telno     pic 9(7).
+          02 emp-ctcno     pic 9(11).
+          02 emp-dept      pic a(15).
+          02 emp-rate      pic 9(6)V99.
+          02 emp-erate     pic zzz,z99.99.
+          02 emp-hdate     pic x(10).
+          02 emp-SSS       pic 9(10).
+          02 emp-phlth     pic 9(12).
+          02 emp-pibig     pic 9(12).
+          02 emp-tin       pic 9(12).
+          02 emp-cvstat    pic a(10).
+          02 emp-dpndts    pic 9(2).
+          02 emp-wrkhrs    pic 9(3)V9.
+          02 emp-ewrkhrs   pic z99.9.
+          02 emp-recstat   pic 9.
+          02 emp-chguser   pic x(10).
+          02 emp-chgdate   pic x(10).
+
+       fd loan-ledger-file
+          label records are standard
+          value of file-id is 'loanledgr.dat'.
+
+       01 loan-ledger-record.
+          02 ledger-loan-id    pic 9(14).
+          02 ledger-emid       pic 9(5).
+          02 ledger-pv         pic 9(6)V99.
+          02 ledger-rate       pic 99V9(4).
+          02 ledger-term       pic 99V99.
+          02 ledger-payment    pic 9(9)V99.
+          02 ledger-date       pic x(10).
+
+       fd rate-table-file
+          label records are standard
+          value of file-id is 'ratetbl.dat'.
+
+       01 rate-table-record.
+          02 rt-type-code      pic x(2).
+          02 rt-desc           pic x(20).
+          02 rt-max-int        pic 99v99.
+          02 rt-min-int        pic 9v99.
+          02 rt-max-term       pic 99.
+          02 rt-min-term       pic 9.
+
+       fd loan-apps-file
+          label records are standard.
+       01 loan-apps-record   pic x(40).
+
+       fd loan-batch-rpt-file
+          label records are standard.
+       01 loan-batch-record  pic x(80).
+
+       COPY EXCLOGFD.
+
        working-storage section.
+           COPY FILESTAT.
+           COPY EXCLOGWS.
+       01 emp-stat           pic xx.
+       01 ledger-stat        pic xx.
+       01 rt-stat            pic xx.
+       01 ws-loan-type-code  pic x(2).
+       01 loan-apps-stat     pic xx.
+       01 loan-batch-stat    pic xx.
+       01 loan-apps-eof      pic x.
+       01 ws-batch-mode      pic 9.
+       01 ws-batch-emid      pic x(5).
+       01 ws-batch-pv        pic x(9).
+       01 ws-batch-rate      pic x(5).
+       01 ws-batch-term      pic x(5).
+
+      * Loan-eligibility-fields.
+       01 WS-SALARY-LOAN     pic 9.
+       01 WS-LOAN-EMID       pic 9(5).
+       01 AFFORD-ANNUAL-PAY  pic 9(9)V99.
+       01 AFFORD-LIMIT       pic 9(9)V99.
 
       *****************************************************************
       *                                                               *
@@ -42,6 +165,25 @@
        01 DENOMINATOR        pic 9(9)V9(6).
        01 ANNUAL-WORTH       pic 9(9)V99.
 
+      * Amortization-schedule-fields.
+       01 AMORT-PERIOD       pic 999.
+       01 AMORT-BALANCE      pic 9(9)V99.
+       01 AMORT-INTEREST-AMT pic 9(9)V99.
+       01 AMORT-PRINCIPAL-AMT pic 9(9)V99.
+
+      * Early-payoff-fields.
+       01 WS-LUMP-CHOICE     pic 9.
+       01 LUMP-IN            pic x(9).
+       01 LUMP-MONTH-IN      pic x(5).
+       01 LUMP-SUM           pic 9(9)V99.
+       01 LUMP-MONTH         pic 999.
+       01 NEW-REMAINING-TERM pic 999.
+       01 NEW-BALANCE        pic 9(9)V99.
+       01 NEW-ANNUAL-WORTH   pic 9(9)V99.
+       01 NEW-TOTAL-COST     pic 9(9)V99.
+       01 NEW-AW-OUT         pic $$$$,$$9.99 USAGE DISPLAY.
+       01 NEW-TOTAL-COST-OUT pic $$$$,$$9.99 USAGE DISPLAY.
+
       * Displayed-fields.
        01 PV-OUT             pic $$$$,$$9.99 USAGE DISPLAY.
        01 TOTAL-COST-OUT     pic $$$$,$$9.99 USAGE DISPLAY.
@@ -49,6 +191,10 @@
        01 INTEREST-RATE      pic Z9.99 USAGE DISPLAY.
        01 TERM-OUT           pic Z9.99 USAGE DISPLAY.
        01 MONTHS-OUT         pic ZZ9 USAGE DISPLAY.
+       01 AMORT-PERIOD-OUT   pic ZZ9 USAGE DISPLAY.
+       01 AMORT-PRINCIPAL-OUT pic $$$$,$$9.99 USAGE DISPLAY.
+       01 AMORT-INTEREST-OUT pic $$$$,$$9.99 USAGE DISPLAY.
+       01 AMORT-BALANCE-OUT  pic $$$$,$$9.99 USAGE DISPLAY.
 
       * Constant-values.
        01 min-val            pic 9v99 value 0.01.
@@ -74,6 +220,16 @@
                              value "Term must be <= 30 years.".
 
        procedure division.
+       mode-select.
+           display "Run in batch mode from loanapps.dat? (1=yes/"
+                   "0=no): " with no advancing
+           accept ws-batch-mode
+
+           if ws-batch-mode IS EQUAL 1
+              perform batch-driver through batch-driver-fn
+              go to end-program
+           end-if.
+
        display-title-screen.
            display spaces
            display "* MONTHLY LOAN PAYMENT CALCULATOR UTILITY BEGINS *"
@@ -116,6 +272,42 @@
 
            move present-value to pv-out.
 
+       loan-eligibility-check.
+           display "Employee salary loan? (1=yes/0=no): "
+                   with no advancing
+           accept ws-salary-loan
+
+           if ws-salary-loan IS EQUAL 1
+              display "Enter employee ID: " with no advancing
+              accept ws-loan-emid
+              perform affordability-check through affordability-check-fn
+           end-if.
+
+       loan-type-lookup.
+           display "Loan type code (AU/PL/EL, blank=default): "
+                   with no advancing
+           accept ws-loan-type-code
+
+           if ws-loan-type-code IS NOT EQUAL spaces
+              open input rate-table-file
+              if rt-stat IS EQUAL "00"
+                 move ws-loan-type-code to rt-type-code
+                 read rate-table-file
+                    invalid key
+                       display "Unknown loan type; using defaults"
+                    not invalid key
+                       move rt-max-int to max-int
+                       move rt-min-int to min-int
+                       move rt-max-term to max-term
+                       move rt-min-term to min-term
+                 end-read
+                 close rate-table-file
+              else
+                 close rate-table-file
+                 display "Rate table unavailable; using defaults"
+              end-if
+           end-if.
+
        interest-rate-data-entry.
            display "Enter annual interest rate %: " with no advancing
            accept int-in
@@ -220,8 +412,233 @@
            display "Monthly Payment: " aw-out
            display "Total Cost of Loan Payments: " total-cost-out.
 
+       save-loan-ledger.
+           move function current-date(1:14) to ledger-loan-id
+           move ws-loan-emid to ledger-emid
+           move present-value to ledger-pv
+           move annual-interest to ledger-rate
+           move annual-term to ledger-term
+           move annual-worth to ledger-payment
+           move function current-date(1:10) to ledger-date
+
+           open i-o loan-ledger-file
+           if ledger-stat not = '00'
+              open output loan-ledger-file
+              close loan-ledger-file
+              open i-o loan-ledger-file
+           end-if
+           move "LOAN-LEDGER-FILE" to fs-file-name
+           move "SAVE-LOAN-LEDGER" to fs-paragraph
+           move ledger-stat to fs-status-code
+           perform fs-check-status
+
+           write loan-ledger-record
+              invalid key
+                 display "!!!Could not save this loan to the ledger"
+           end-write
+
+           close loan-ledger-file.
+
+       print-amort-schedule.
+           display spaces
+           display "Period  Principal     Interest      Balance"
+           move present-value to amort-balance
+           move 0 to amort-period
+
+           perform until amort-period IS EQUAL loan-term-months
+              add 1 to amort-period
+              compute amort-interest-amt rounded =
+                      amort-balance * monthly-interest
+              compute amort-principal-amt rounded =
+                      annual-worth - amort-interest-amt
+              subtract amort-principal-amt from amort-balance
+
+              move amort-period to amort-period-out
+              move amort-principal-amt to amort-principal-out
+              move amort-interest-amt to amort-interest-out
+              move amort-balance to amort-balance-out
+
+              display amort-period-out "     " amort-principal-out
+                      "  " amort-interest-out "  " amort-balance-out
+           end-perform.
+
+       lump-sum-recalc.
+           display spaces
+           display "Apply an early payoff / lump-sum payment? (1=yes/"
+                   "0=no): " with no advancing
+           accept ws-lump-choice
+
+           if ws-lump-choice IS EQUAL 1
+              display "Enter lump-sum amount $: " with no advancing
+              accept lump-in
+              compute lump-sum = function numval(lump-in)
+
+              display "Enter month number of payment: "
+                      with no advancing
+              accept lump-month-in
+              compute lump-month = function numval(lump-month-in)
+
+              move present-value to new-balance
+              move 0 to amort-period
+              perform until amort-period IS EQUAL lump-month
+                 add 1 to amort-period
+                 compute amort-interest-amt rounded =
+                         new-balance * monthly-interest
+                 compute amort-principal-amt rounded =
+                         annual-worth - amort-interest-amt
+                 subtract amort-principal-amt from new-balance
+              end-perform
+
+              subtract lump-sum from new-balance
+              compute new-remaining-term =
+                      loan-term-months - lump-month
+
+              if new-remaining-term > 0
+                 compute denominator = (1 + monthly-interest) **
+                                         new-remaining-term - 1
+                 compute numerator = monthly-interest *
+                      (1 + monthly-interest) ** new-remaining-term
+                 compute new-annual-worth = new-balance *
+                                         (numerator / denominator)
+                 multiply new-annual-worth by new-remaining-term
+                          giving new-total-cost
+
+                 move new-annual-worth to new-aw-out
+                 move new-total-cost to new-total-cost-out
+
+                 display spaces
+                 display "After the lump-sum payment:"
+                 display "New monthly payment: " new-aw-out
+                 display "New total remaining cost: "
+                         new-total-cost-out
+              else
+                 display "Lump-sum payment pays off the loan."
+              end-if
+           end-if.
+
        end-program.
            display spaces
            display "** MONTHLY LOAN PAYMENT CALCULATOR UTILITY ENDS **"
            display spaces
-           stop run.
\ No newline at end of file
+           goback.
+
+      *-----shared by the interactive path above and batch-driver's
+      *-----per-applicant pass, so a batch run applies the same
+      *-----salary-based affordability cap (req 046); placed after
+      *-----end-program's GOBACK, the same placement convention used
+      *-----for batch-driver/batch-driver-fn, so it is only reachable
+      *-----via the explicit PERFORM and never by fall-through
+       affordability-check.
+           move ws-loan-emid to emp-id
+           open input emp-file
+           read emp-file
+              invalid key
+                 display "Employee ID not found; no cap applied"
+              not invalid key
+      *>          emp-wrkhrs is hours for the current pay period (it
+      *>          is validated up to 744 hours, a month's worth, in
+      *>          Employee's own data entry) and not weekly hours, so
+      *>          annualizing uses 12 pay periods/year, matching the
+      *>          same emp-rate * emp-wrkhrs gross-per-period
+      *>          convention Employee and RECONCILE use.
+                 compute afford-annual-pay =
+                         emp-rate * emp-wrkhrs * 12
+                 compute afford-limit = afford-annual-pay * 5
+                 if present-value > afford-limit
+                    display "!!!Exceeds affordability limit of "
+                    display afford-limit
+                    display "    for this employee; flagged for"
+                    display "    review."
+                 end-if
+           end-read
+           close emp-file.
+       affordability-check-fn.
+           exit.
+
+       batch-driver.
+           move "n" to loan-apps-eof
+           open input loan-apps-file
+           if loan-apps-stat not = "00"
+              display "!!!Cannot open loanapps.dat"
+              move "loanpymt" to excp-log-program
+              move "BATCH-DRIVER" to excp-log-paragraph
+              move "CANNOT OPEN LOANAPPS.DAT" to excp-log-condition
+              perform exlog-write-entry
+           else
+              open output loan-batch-rpt-file
+              perform until loan-apps-eof = "y"
+                 read loan-apps-file
+                    at end
+                       move "y" to loan-apps-eof
+                    not at end
+                       unstring loan-apps-record delimited by ","
+                          into ws-batch-emid, ws-batch-pv,
+                               ws-batch-rate, ws-batch-term
+                       if function test-numval(ws-batch-pv)
+                             NOT EQUAL ZERO
+                          or function test-numval(ws-batch-emid)
+                             NOT EQUAL ZERO
+                          or function test-numval(ws-batch-rate)
+                             NOT EQUAL ZERO
+                          or function test-numval(ws-batch-term)
+                             NOT EQUAL ZERO
+                          display "!!!Non-numeric batch row skipped: "
+                                  loan-apps-record
+                       else
+                          compute present-value =
+                                  function numval(ws-batch-pv)
+                          compute ws-loan-emid =
+                                  function numval(ws-batch-emid)
+                          compute annual-term =
+                                  function numval(ws-batch-term)
+                          if annual-term > max-term
+                                or annual-term < min-term
+                             display "!!!Batch row term out of "
+                                     "range, skipped: "
+                                     loan-apps-record
+                          else
+                             perform affordability-check
+                                through affordability-check-fn
+                             compute annual-interest =
+                                     function numval(ws-batch-rate)
+                             divide annual-interest by 100
+                                    giving annual-interest
+                             multiply annual-term by 12
+                                      giving loan-term-months
+                             divide annual-interest by 12
+                                    giving monthly-interest
+
+                             compute denominator =
+                                     (1 + monthly-interest)
+                                     ** loan-term-months - 1
+                             compute numerator = monthly-interest *
+                                   (1 + monthly-interest)
+                                   ** loan-term-months
+                             compute annual-worth = present-value *
+                                     (numerator / denominator)
+                             multiply annual-worth by loan-term-months
+                                      giving total-cost
+
+                             move annual-worth to aw-out
+                             move total-cost to total-cost-out
+
+                             string "PV=" ws-batch-pv
+                                    " PAYMENT=" aw-out
+                                    " TOTAL=" total-cost-out
+                                    delimited by size
+                                    into loan-batch-record
+                             write loan-batch-record
+                             perform save-loan-ledger
+                          end-if
+                       end-if
+                 end-read
+              end-perform
+              close loan-apps-file
+              close loan-batch-rpt-file
+           end-if.
+       batch-driver-fn.
+           exit.
+
+           COPY FSCHECK.
+
+           COPY EXCLOGPR.
