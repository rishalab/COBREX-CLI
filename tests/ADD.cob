@@ -11,13 +11,40 @@
 
        input-output section.
        file-control.
-           select emp-file.
-                  assign to disk
+           select emp-file
+                  assign to "empdb.dat"
                   organization is indexed
                   access mode is dynamic
-                  record key is em-id
+                  record key is emp-id
                   file status is emp-stat.
 
+           select emplist-file
+                  assign to "emplist.prt"
+                  organization is line sequential
+                  file status is emplist-stat.
+
+           select payroll-file
+                  assign to "payroll.prt"
+                  organization is line sequential
+                  file status is payroll-stat.
+
+           select csv-load-file
+                  assign to "empload.csv"
+                  organization is line sequential
+                  file status is csv-load-stat.
+
+           select badge-file
+                  assign to "badges.prt"
+                  organization is line sequential
+                  file status is badge-stat.
+
+           select audit-log-file
+                  assign to "empaudit.log"
+                  organization is line sequential
+                  file status is audit-log-stat.
+
+           COPY EXCLOGFC.
+
        data division.
        file section.
        fd emp-file
@@ -25,7 +52,7 @@
           value of file-id is 'empdb.dat'.
 
        01 emp-record.
-          02 em-id         pic 9(5).    
+          COPY EMPID REPLACING ==01== BY ==02==.
           02 emp-lname     pic a(15).
           02 emp-fname     pic a(15).
           02 emp-minit     pic a.
@@ -49,9 +76,71 @@
           02 emp-ewrkhrs   pic z99.9.
 
           02 emp-recstat   pic 9.
+          02 emp-chguser   pic x(10).
+          02 emp-chgdate   pic x(10).
+
+       fd emplist-file
+          label records are standard.
+
+       01 emplist-record.
+          02 rpt-id        pic z(5).
+          02 filler        pic x(2)  value spaces.
+          02 rpt-lname     pic a(15).
+          02 filler        pic x(2)  value spaces.
+          02 rpt-fname     pic a(15).
+          02 filler        pic x(2)  value spaces.
+          02 rpt-dept      pic a(15).
+          02 filler        pic x(2)  value spaces.
+          02 rpt-rate      pic zzz,zz9.99.
+          02 filler        pic x(2)  value spaces.
+          02 rpt-recstat   pic a(11).
+
+       fd payroll-file
+          label records are standard.
+
+       01 payroll-record.
+          02 pr-id         pic z(5).
+          02 filler        pic x(2)  value spaces.
+          02 pr-lname      pic a(15).
+          02 filler        pic x(2)  value spaces.
+          02 pr-fname      pic a(15).
+          02 filler        pic x(2)  value spaces.
+          02 pr-rate       pic zzz,zz9.99.
+          02 filler        pic x(2)  value spaces.
+          02 pr-wrkhrs     pic zz9.9.
+          02 filler        pic x(2)  value spaces.
+          02 pr-gross      pic zzz,zz9.99.
+
+       fd csv-load-file
+          label records are standard.
+
+       01 csv-load-record   pic x(100).
+
+       fd badge-file
+          label records are standard.
+
+       01 badge-record      pic x(40).
+
+     **-----append-only audit trail for every add/update/delete
+     **-----against emp-file (req005)
+       fd audit-log-file
+          label records are standard.
+
+       01 audit-log-record.
+          02 audit-log-operator  pic x(10).
+          02 filler              pic x     value space.
+          02 audit-log-datetime  pic x(15).
+          02 filler              pic x     value space.
+          02 audit-log-emid      pic 9(5).
+          02 filler              pic x     value space.
+          02 audit-log-action    pic x(10).
+
+       COPY EXCLOGFD.
 
        working-storage section.
-       01 ws-id             pic 9(5).    
+           COPY FILESTAT.
+           COPY EXCLOGWS.
+       01 ws-id             pic 9(5).
        01 ws-lname          pic a(15).
        01 ws-fname          pic a(15).
        01 ws-minit          pic a.
@@ -76,13 +165,69 @@
        01 ws-wrkhrs         pic 9(3)V9.
        01 ws-ewrkhrs        pic z99.9.
 
+       01 ws-rate-min-val    pic 9(6)V99 value 1.00.
+       01 ws-rate-max-val    pic 9(6)V99 value 9999.99.
+       01 ws-wrkhrs-min-val  pic 9(3)V9  value 0.1.
+       01 ws-wrkhrs-max-val  pic 9(3)V9  value 744.0.
+
        77 record-found     pic x.
        77 emp-num-field    pic z(5).
        01 emp-stat         pic xx.
+       01 emplist-stat     pic xx.
+       01 list-eof         pic x.
+       01 payroll-stat     pic xx.
+       01 payroll-eof      pic x.
+       01 ws-gross         pic 9(8)V99.
+       01 ws-reg-hours     pic 9(3)V9.
+       01 ws-ot-hours      pic 9(3)V9.
+       01 ws-ot-threshold  pic 9(3)V9  value 173.0.
+       01 ws-ot-rate       pic 9(1)V99 value 1.5.
+       01 csv-load-stat    pic xx.
+       01 csv-load-eof     pic x.
+       01 csv-rec-cnt      pic 9(5).
+       01 ws-csv-id        pic x(10).
+       01 ws-csv-lname     pic a(15).
+       01 ws-csv-fname     pic a(15).
+       01 ws-csv-minit     pic a.
+       01 ws-csv-dept      pic a(15).
+       01 ws-csv-rate      pic x(10).
+       01 ws-csv-wrkhrs    pic x(10).
+       01 ws-csv-recstat   pic x(10).
+       01 badge-stat       pic xx.
+       01 badge-eof        pic x.
+       01 audit-log-stat   pic xx.
+       01 ws-badge-id      pic z(5).
+       01 ws-search-lname  pic a(15).
+       01 ws-search-dept   pic a(15).
+       01 search-eof       pic x.
+       01 search-found-cnt pic 9(3).
+       01 search-disp-line pic 99.
        01 re               pic 9.
        01 norec-choice     pic x.
+       01 edit-choice      pic x.
+       01 delete-choice    pic x.
        01 rec-counter      pic 9(3).
        01 save             pic a.
+       01 ws-valid-flag    pic x.
+       01 ws-chguser       pic x(10).
+       01 ws-chgdate       pic x(10).
+       01 ws-recstat       pic 9 value 1.
+       01 ws-recstat-text  pic a(11).
+
+     **-----department master table (valid emp-dept values)
+       01 dept-master-values.
+           05 filler pic a(15) value "SALES".
+           05 filler pic a(15) value "ENGINEERING".
+           05 filler pic a(15) value "HR".
+           05 filler pic a(15) value "FINANCE".
+           05 filler pic a(15) value "IT".
+           05 filler pic a(15) value "ADMIN".
+           05 filler pic a(15) value "OPERATIONS".
+           05 filler pic a(15) value "MARKETING".
+       01 dept-table redefines dept-master-values.
+           05 dept-entry occurs 8 times
+                  indexed by dept-indx.
+               10 dept-code pic a(15).
        01 choice           pic 9.
 
 
@@ -90,87 +235,123 @@
        01 clear-active-screen.
            05 blank screen.
 
-        01 empid-scr. 
+       01 main-menu-scr.
+           02 line 5 column 25 value
+           "+- Employee Menu ------------+".
+           02 line 6 column 25 value
+           "| 1. Lookup/Add/Edit/Delete  |".
+           02 line 7 column 25 value
+           "| 2. List All Employees      |".
+           02 line 8 column 25 value
+           "| 3. Search by Last Name     |".
+           02 line 9 column 25 value
+           "| 4. Payroll Extract         |".
+           02 line 10 column 25 value
+           "| 5. Batch Load from CSV     |".
+           02 line 11 column 25 value
+           "| 6. Print ID Badges         |".
+           02 line 12 column 25 value
+           "| 9. Exit                    |".
+           02 line 13 column 25 value
+           "+-----------------------------+".
+           02 line 14 column 25 value
+           "  Enter choice:".
+
+        01 empid-scr.
            02 line 6 column 25 value
-           "ÕÍ Add Employee Record... ÍÍÍ¸".
+           "+- Add Employee Record... ---+".
            02 line 7 column 25 value
-           "³                            ³".
+           "|                            |".
            02 line 8 column 25 value
-           "³ Enter EMP ID :             ³".
+           "| Enter EMP ID :             |".
            02 line 9 column 25 value
-           "³                            ³".
+           "|                            |".
            02 line 10 column 25 value
-           "ÔÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ¾".
+           "+----------------------------+".
            
         01 createrec-scr.
            02 line 2 column 7 value
-           "ÕÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ
-      -    "ÍÍÍÍÍÍ¸".
+           "+-----------------------------------------------------------
+      -    "------+".
            02 line 3 column 7 value
-           "³                     Castillo-Orofeo Enterprises
-      -     "      ³".
+           "|                     Castillo-Orofeo Enterprises
+      -     "      |".
            02 line 4 column 7 value
-           "³                        Cebu City, Philippines
-      -     "      ³".
+           "|                        Cebu City, Philippines
+      -     "      |".
            02 line 5 column 7 value
-           "³
-      -     "      ³".
+           "|
+      -     "      |".
            02 line 6 column 7 value
-           "ÃÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÂÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÂÄÄÄÄÄÄÄÄÂÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ
-      -     "ÄÄÄÄÄÄ´".
+           "+----------------+----------------+--------+----------------
+      -     "------+".
            02 line 7 column 7 value
-           "³ Lastname       ³ Firstname      ³   MI   ³  Employee ID
-      -     "      ³".
+           "| Lastname       | Firstname      |   MI   |  Employee ID
+      -     "      |".
            02 line 8 column 7 value
-           "³                ³                ³        ³
-      -     "      ³".
+           "|                |                |        |
+      -     "      |".
            02 line 9 column 7 value
-           "ÃÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÁÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÅÄÄÄÄÄÄÄÄÁÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ
-      -     "ÄÄÄÄÄÄ´".
+           "+----------------+----------------+--------+----------------
+      -     "------+".
            02 line 10 column 7 value
-           "³ Address   :                     ³ Postal Code  :
-      -     "      ³".
+           "| Address   :                     | Postal Code  :
+      -     "      |".
            02 line 11 column 7 value
-           "³ Tel No    :                     ³ Mobile No    :
-      -     "      ³".
+           "| Tel No    :                     | Mobile No    :
+      -     "      |".
            02 line 12 column 7 value
-           "³ Birthdate : mm/dd/yyyy          ³ Age          :
-      -     "      ³".
+           "| Birthdate : mm/dd/yyyy          | Age          :
+      -     "      |".
            02 line 13 column 7 value
-           "³ Civil Stat:                     ³ Dependents   :
-      -     "      ³".
+           "| Civil Stat:                     | Dependents   :
+      -     "      |".
            02 line 14 column 7 value
-           "ÃÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÅÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ
-      -     "ÄÄÄÄÄÄ´".
+           "+---------------------------------+-------------------------
+      -     "------+".
            02 line 15 column 7 value
-           "³ Department:                     ³ SSS No       :
-      -     "      ³".
+           "| Department:                     | SSS No       :
+      -     "      |".
            02 line 16 column 7 value
-           "³ Rate/hr   :                     ³ PhilHealth No:
-      -     "      ³".
+           "| Rate/hr   :                     | PhilHealth No:
+      -     "      |".
            02 line 17 column 7 value
-           "³ Wrkhrs/day:                     ³ Pag-Ibig No  :
-      -     "      ³".
+           "| Wrkhrs/day:                     | Pag-Ibig No  :
+      -     "      |".
            02 line 18 column 7 value
-           "³ Hire Date : mm/dd/yyyy          ³ TIN No       :
-      -    "      ³".
+           "| Hire Date : mm/dd/yyyy          | TIN No       :
+      -    "      |".
            02 line 19 column 7 value
-           "ÔÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÏÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ
-      -    "ÍÍÍÍÍÍ¾".
+           "+---------------------------------+-------------------------
+      -    "------+".
 
        01 add-norec-scr.
            02 line 6 column 19 value
-           "ÕÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ¸".
+           "+---------------------------------------+".
+           02 line 7 column 19 value
+           "|     !!! SORRY, NO RECORD FOUND        |".
+           02 line 8 column 19 value
+           "|                                       |".
+           02 line 9 column 19 value
+           "|      ADD this record (y/n)?           |".
+           02 line 10 column 19 value
+           "|                                       |".
+           02 line 11 column 19 value
+           "+---------------------------------------+".
+
+       01 delete-confirm-scr.
+           02 line 6 column 19 value
+           "+---------------------------------------+".
            02 line 7 column 19 value
-           "³     !!! SORRY, NO RECORD FOUND        ³".
+           "|     !!! DELETE THIS RECORD?            |".
            02 line 8 column 19 value
-           "³                                       ³".
+           "|                                       |".
            02 line 9 column 19 value
-           "³      ADD this record (y/n)?           ³".
+           "|      Are you sure (y/n)?               |".
            02 line 10 column 19 value
-           "³                                       ³".
+           "|                                       |".
            02 line 11 column 19 value
-           "ÔÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ¾".
+           "+---------------------------------------+".
 
        01 clr-scr.
            02 line 1 column 1 value
@@ -251,20 +432,270 @@
 
        procedure division.
        main.
-           move 1 to choice.
+           display clr-scr.
+           display (10, 15) "Enter your user ID: ".
+           accept (10, 37) ws-chguser.
            open i-o emp-file.
            if emp-stat not = '00'
               open output emp-file
               close emp-file
               open i-o emp-file.
+           move "EMP-FILE" to fs-file-name.
+           move "MAIN" to fs-paragraph.
+           move emp-stat to fs-status-code.
+           perform fs-check-status.
+
+           move spaces to ws-opt.
+           perform main-menu until ws-opt = "9".
 
-           perform add-choice until choice > 1.
-           
            close emp-file.
            perform program-done.
-           
+
        program-done.
-           stop run.
+           goback.
+
+     **----top-level menu for the Employee program
+       main-menu.
+           display clr-scr.
+           display main-menu-scr.
+           accept (14, 41) ws-opt.
+           evaluate ws-opt
+              when "1"
+                 move 1 to choice
+                 perform add-choice until choice > 1
+              when "2"
+                 perform list-choice
+              when "3"
+                 perform search-choice
+              when "4"
+                 perform payroll-choice
+              when "5"
+                 perform batchload-choice
+              when "6"
+                 perform badge-choice
+              when "9"
+                 continue
+              when other
+                 continue
+           end-evaluate.
+
+     **----searching emp-file by last name (and optional department)
+       search-choice.
+           display clr-scr.
+           display (2, 5) "Search by last name (blank dept = any dept)".
+           display (4, 5) "Last Name:".
+           accept (4, 20) ws-search-lname.
+           display (5, 5) "Department:".
+           accept (5, 20) ws-search-dept.
+           move 0 to search-found-cnt.
+           move 6 to search-disp-line.
+           move "n" to search-eof.
+           move zeroes to emp-id.
+           start emp-file key is not less than emp-id
+              invalid key move "y" to search-eof.
+           perform until search-eof = "y"
+              read emp-file next record
+                 at end move "y" to search-eof
+                 not at end
+                    if emp-lname = ws-search-lname
+                       and (ws-search-dept = spaces
+                            or emp-dept = ws-search-dept)
+                       add 1 to search-found-cnt
+                       if search-disp-line < 20
+                          perform get-recstat-text
+                          display (search-disp-line, 5)
+                             emp-id " " emp-lname " " emp-fname
+                             " " emp-dept " " ws-recstat-text
+                          add 1 to search-disp-line
+                       end-if
+                    end-if
+              end-read
+           end-perform.
+           if search-found-cnt = 0
+              display (search-disp-line, 5) "No matching employees"
+           end-if.
+           display (23, 10) "**Press ENTER to continue...".
+           accept (23, 40) save.
+
+     **----printing a columnar listing of every record in emp-file
+       list-choice.
+           display clr-scr.
+           display (2, 5) "Generating employee listing report...".
+           open output emplist-file.
+           move "EMP ID  LAST NAME       FIRST NAME      "
+             & "DEPARTMENT      RATE/HR     STATUS" to emplist-record.
+           write emplist-record.
+           move all "-" to emplist-record.
+           write emplist-record.
+           move "n" to list-eof.
+           move zeroes to emp-id.
+           start emp-file key is not less than emp-id
+              invalid key move "y" to list-eof.
+           perform until list-eof = "y"
+              read emp-file next record
+                 at end move "y" to list-eof
+                 not at end
+                    if emp-recstat = 1
+                       move emp-id      to rpt-id
+                       move emp-lname  to rpt-lname
+                       move emp-fname  to rpt-fname
+                       move emp-dept   to rpt-dept
+                       move emp-rate   to rpt-rate
+                       perform get-recstat-text
+                       move ws-recstat-text to rpt-recstat
+                       write emplist-record
+                    end-if
+              end-read
+           end-perform.
+           close emplist-file.
+           display (4, 5) "Report written to emplist.prt".
+           display (23, 10) "**Press ENTER to continue...".
+           accept (23, 40) save.
+
+     **----generating a payroll extract from emp-rate and emp-wrkhrs
+       payroll-choice.
+           display clr-scr.
+           display (2, 5) "Generating payroll extract...".
+           open output payroll-file.
+           move "EMP ID  LAST NAME       FIRST NAME      "
+             & "RATE/HR    HOURS    GROSS PAY" to payroll-record.
+           write payroll-record.
+           move all "-" to payroll-record.
+           write payroll-record.
+           move "n" to payroll-eof.
+           move zeroes to emp-id.
+           start emp-file key is not less than emp-id
+              invalid key move "y" to payroll-eof.
+           perform until payroll-eof = "y"
+              read emp-file next record
+                 at end move "y" to payroll-eof
+                 not at end
+                    if emp-recstat = 1
+                       if emp-wrkhrs > ws-ot-threshold
+                          move ws-ot-threshold to ws-reg-hours
+                          compute ws-ot-hours =
+                             emp-wrkhrs - ws-ot-threshold
+                       else
+                          move emp-wrkhrs to ws-reg-hours
+                          move 0 to ws-ot-hours
+                       end-if
+                       compute ws-gross = (emp-rate * ws-reg-hours)
+                          + (emp-rate * ws-ot-rate * ws-ot-hours)
+                       move emp-id      to pr-id
+                       move emp-lname  to pr-lname
+                       move emp-fname  to pr-fname
+                       move emp-rate   to pr-rate
+                       move emp-wrkhrs to pr-wrkhrs
+                       move ws-gross   to pr-gross
+                       write payroll-record
+                    end-if
+              end-read
+           end-perform.
+           close payroll-file.
+           display (4, 5) "Report written to payroll.prt".
+           display (23, 10) "**Press ENTER to continue...".
+           accept (23, 40) save.
+
+     **----loading emp-file from a CSV batch file (empload.csv)
+       batchload-choice.
+           display clr-scr.
+           display (2, 5) "Loading records from empload.csv...".
+           move 0 to csv-rec-cnt.
+           move "n" to csv-load-eof.
+           open input csv-load-file.
+           if csv-load-stat not = "00"
+              display (4, 5) "!!!Cannot open empload.csv"
+           else
+              perform until csv-load-eof = "y"
+                 read csv-load-file
+                    at end move "y" to csv-load-eof
+                    not at end
+                       move spaces to emp-record
+                       unstring csv-load-record delimited by ","
+                          into ws-csv-id, ws-csv-lname, ws-csv-fname,
+                               ws-csv-minit, ws-csv-dept, ws-csv-rate,
+                               ws-csv-wrkhrs, ws-csv-recstat
+                       move ws-csv-dept  to ws-dept
+                       move ws-csv-rate  to ws-rate
+                       move "Y" to ws-valid-flag
+                       perform validate-rate
+                       perform validate-dept
+                       if ws-valid-flag not = "Y"
+                          display (4, 5)
+                             "!!!Invalid row skipped, ID: " ws-csv-id
+                       else
+                          move ws-csv-id     to emp-id
+                          move ws-csv-lname  to emp-lname
+                          move ws-csv-fname  to emp-fname
+                          move ws-csv-minit  to emp-minit
+                          move ws-csv-dept   to emp-dept
+                          move ws-csv-rate   to emp-rate
+                          move ws-csv-wrkhrs to emp-wrkhrs
+                          move ws-csv-recstat to emp-recstat
+                          move ws-chguser    to emp-chguser
+                          move function current-date(1:10)
+                             to emp-chgdate
+                          write emp-record
+                             invalid key
+                                display (4, 5)
+                                   "!!!Duplicate ID skipped: " emp-id
+                             not invalid key
+                                add 1 to csv-rec-cnt
+                                move "ADD" to audit-log-action
+                                perform audit-write-entry
+                          end-write
+                       end-if
+                 end-read
+              end-perform
+              close csv-load-file
+              display (6, 5) "Records loaded: " csv-rec-cnt
+           end-if.
+           display (23, 10) "**Press ENTER to continue...".
+           accept (23, 40) save.
+
+     **----printing one ID badge per employee in emp-file
+       badge-choice.
+           display clr-scr.
+           display (2, 5) "Printing ID badges...".
+           open output badge-file.
+           move "n" to badge-eof.
+           move zeroes to emp-id.
+           start emp-file key is not less than emp-id
+              invalid key move "y" to badge-eof.
+           perform until badge-eof = "y"
+              read emp-file next record
+                 at end move "y" to badge-eof
+                 not at end
+                    if emp-recstat = 1
+                       move emp-id to ws-badge-id
+                       move "+--------------------------+"
+                          to badge-record
+                       write badge-record
+                       move spaces to badge-record
+                       string "| ID: " ws-badge-id
+                          delimited by size into badge-record
+                       write badge-record
+                       move spaces to badge-record
+                       string "| " emp-fname " " emp-minit " "
+                             emp-lname
+                          delimited by size into badge-record
+                       write badge-record
+                       move spaces to badge-record
+                       string "| Dept: " emp-dept
+                          delimited by size into badge-record
+                       write badge-record
+                       move "+--------------------------+"
+                          to badge-record
+                       write badge-record
+                       move spaces to badge-record
+                       write badge-record
+                    end-if
+              end-read
+           end-perform.
+           close badge-file.
+           display (4, 5) "Badges written to badges.prt".
+           display (23, 10) "**Press ENTER to continue...".
+           accept (23, 40) save.
 
      **----Searching the record in emp-file
        add-choice.
@@ -284,7 +715,7 @@
 
        init-employee-record.
            move spaces to emp-record.
-           move zeroes to em-id.
+           move zeroes to emp-id.
 
        find-employee-add.
            perform read-emprec.
@@ -297,8 +728,9 @@
            display clear-active-screen
            display createrec-scr
            perform display-emp-fields
-           display (5, 9) "**Record Already Exist!"
-           perform go-again.
+           display (5, 9) "**Record Found! (E)dit (D)elete (N)o chg?"
+           accept (5, 49) edit-choice
+           perform add-edit-option.
 
        add-norec-option.
            if (norec-choice = "y") or (norec-choice = "Y")
@@ -306,17 +738,46 @@
            display createrec-scr
            display (5, 9) "**Creating new record..."
            perform par-accept-wsfile
-           move ws-id to em-id
+           move ws-id to emp-id
            else if (norec-choice = "n") or (norec-choice = "N")
            display clr-scr
            display (10, 15)
            "Thank you for using this cobol program. Bye!"
            perform program-done.
 
+     **-----editing or deleting an existing record in emp-file
+       add-edit-option.
+           if (edit-choice = "e") or (edit-choice = "E")
+           display clr-scr
+           display createrec-scr
+           display (5, 9) "**Editing existing record...      "
+           perform par-edit-wsfile
+           else if (edit-choice = "d") or (edit-choice = "D")
+           perform add-delete-option
+           else
+           perform go-again.
+
+     **-----deleting an existing record from emp-file
+       add-delete-option.
+           display clear-active-screen
+           display delete-confirm-scr
+           accept (9, 46) delete-choice.
+           if (delete-choice = "y") or (delete-choice = "Y")
+              delete emp-file record
+              move "DELETE" to audit-log-action
+              perform audit-write-entry
+              display clr-scr
+              display (22, 10) "Record has been deleted successfully!"
+              perform go-again
+           else
+              display clr-scr
+              display (22, 10) "!!!Record not deleted"
+              perform go-again.
+
      **-----reading records in emp-file
        enter-empid.
             accept (8, 42) ws-id.
-            move ws-id to em-id.
+            move ws-id to emp-id.
            
        read-emprec.
            move "y" to record-found.
@@ -342,29 +803,149 @@
 
      **-----accepting data in emp-file
        par-accept-wsfile.
-           compute ws-id = em-id.
-           display (8, 53) ws-id.
-           accept (8, 9) ws-lname.
-           accept (8, 26) ws-fname.
-           accept (8, 45) ws-minit.
-           accept (10, 21) ws-addr.
-           accept (10, 58) ws-pcode.
-           accept (11, 21) ws-telno.
-           accept (11, 58) ws-ctcno.
-           accept (12, 21) ws-bdate.
-           accept (12, 58) ws-age.
-           accept (13, 21) ws-cvstat.
-           accept (13, 58) ws-dpndts.
-           accept (15, 21) ws-dept.
-           accept (16, 21) ws-rate.
-           accept (17, 21) ws-wrkhrs.
-           accept (18, 21) ws-hdate.
-           accept (15, 58) ws-sss.
-           accept (16, 58) ws-phlth.
-           accept (17, 58) ws-pibig.
-           accept (18, 58) ws-tin.
+           compute ws-id = emp-id.
+           move "N" to ws-valid-flag.
+           perform until ws-valid-flag = "Y"
+              display (8, 53) ws-id
+              accept (8, 9) ws-lname
+              accept (8, 26) ws-fname
+              accept (8, 45) ws-minit
+              accept (10, 21) ws-addr
+              accept (10, 58) ws-pcode
+              accept (11, 21) ws-telno
+              accept (11, 58) ws-ctcno
+              accept (12, 21) ws-bdate
+              accept (12, 58) ws-age
+              accept (13, 21) ws-cvstat
+              accept (13, 58) ws-dpndts
+              accept (15, 21) ws-dept
+              accept (16, 21) ws-rate
+              accept (17, 21) ws-wrkhrs
+              accept (18, 21) ws-hdate
+              accept (15, 58) ws-sss
+              accept (16, 58) ws-phlth
+              accept (17, 58) ws-pibig
+              accept (18, 58) ws-tin
+              perform validate-wsfile
+           end-perform.
+           perform ask-status.
            perform ask-save.
 
+     **-----validate the numeric/date fields accepted above
+       validate-wsfile.
+           move "Y" to ws-valid-flag.
+           if ws-age is not numeric
+              move "N" to ws-valid-flag
+              display (22, 10) "!!!Age must be numeric. Re-enter."
+           end-if.
+           if (ws-bdate(3:1) not = "/") or (ws-bdate(6:1) not = "/")
+              move "N" to ws-valid-flag
+              display (22, 10)
+                 "!!!Birthdate must be MM/DD/YYYY. Re-enter record."
+           end-if.
+           if (ws-hdate(3:1) not = "/") or (ws-hdate(6:1) not = "/")
+              move "N" to ws-valid-flag
+              display (22, 10)
+                 "!!!Hire date must be MM/DD/YYYY. Re-enter record."
+           end-if.
+           if ws-pcode is not numeric
+              move "N" to ws-valid-flag
+              display (22, 10) "!!!Postal code must be numeric. "
+                 "Re-enter."
+           end-if.
+           if ws-telno is not numeric
+              move "N" to ws-valid-flag
+              display (22, 10) "!!!Telephone no. must be numeric. "
+                 "Re-enter."
+           end-if.
+           if ws-ctcno is not numeric
+              move "N" to ws-valid-flag
+              display (22, 10) "!!!Contact no. must be numeric. "
+                 "Re-enter."
+           end-if.
+           perform validate-rate.
+           if ws-wrkhrs is not numeric
+              move "N" to ws-valid-flag
+              display (22, 10) "!!!Hours must be numeric. Re-enter."
+           else
+              if (ws-wrkhrs < ws-wrkhrs-min-val)
+                    or (ws-wrkhrs > ws-wrkhrs-max-val)
+                 move "N" to ws-valid-flag
+                 display (22, 10)
+                    "!!!Hours must be between 0.1 and 744.0."
+              end-if
+           end-if.
+           perform validate-dept.
+
+     **-----check ws-rate against the min/max rate-of-pay bounds
+       validate-rate.
+           if ws-rate is not numeric
+              move "N" to ws-valid-flag
+              display (22, 10) "!!!Rate must be numeric. Re-enter."
+           else
+              if (ws-rate < ws-rate-min-val)
+                    or (ws-rate > ws-rate-max-val)
+                 move "N" to ws-valid-flag
+                 display (22, 10)
+                    "!!!Rate must be between 1.00 and 9999.99."
+              end-if
+           end-if.
+
+     **-----check ws-dept against the department master table
+       validate-dept.
+           set dept-indx to 1.
+           search dept-entry
+              at end
+                 move "N" to ws-valid-flag
+                 display (22, 10) "!!!Department not on file. Re-enter."
+              when dept-code (dept-indx) = ws-dept
+                 continue
+           end-search.
+
+     **-----ask for the Active/Inactive/Terminated status code
+       ask-status.
+           move "N" to ws-valid-flag.
+           perform until ws-valid-flag = "Y"
+              display (19, 10)
+                 "Status (1=Active 2=Inactive 3=Terminated): "
+              accept (19, 54) ws-recstat
+              if ws-recstat >= 1 and ws-recstat <= 3
+                 move "Y" to ws-valid-flag
+              else
+                 display (22, 10) "!!!Status must be 1, 2 or 3."
+              end-if
+           end-perform.
+
+     **-----translate emp-recstat into display text
+       get-recstat-text.
+           evaluate emp-recstat
+              when 1 move "Active"     to ws-recstat-text
+              when 2 move "Inactive"   to ws-recstat-text
+              when 3 move "Terminated" to ws-recstat-text
+              when other move "Unknown" to ws-recstat-text
+           end-evaluate.
+
+     **-----accepting changed data for an existing emp-file record
+       par-edit-wsfile.
+           display (8, 53) emp-id.
+           move emp-addr   to ws-addr.
+           move emp-cvstat to ws-cvstat.
+           move emp-dept   to ws-dept.
+           move emp-rate   to ws-rate.
+           move "N" to ws-valid-flag.
+           perform until ws-valid-flag = "Y"
+              accept (10, 21) ws-addr
+              accept (13, 21) ws-cvstat
+              accept (15, 21) ws-dept
+              accept (16, 21) ws-rate
+              move "Y" to ws-valid-flag
+              perform validate-dept
+              perform validate-rate
+           end-perform.
+           move emp-recstat to ws-recstat.
+           perform ask-status.
+           perform ask-update.
+
      **-----ask the user to save the file
        ask-save.
            display (21, 10)
@@ -379,7 +960,7 @@
 
      **-----moveing records from ws to emp-file
        move-wsdata-to-empdata.
-           move ws-id     to em-id.
+           move ws-id     to emp-id.
            move ws-lname  to emp-lname.
            move ws-fname  to emp-fname.
            move ws-minit  to emp-minit.
@@ -401,14 +982,56 @@
            move ws-tin    to emp-tin.
            move ws-cvstat to emp-cvstat.
            move ws-dpndts to emp-dpndts.
-           move 1 to emp-recstat.
-           write emp-record.
-           display (22, 10) "Record has been saved successfully!".
+           move ws-recstat to emp-recstat.
+           move ws-chguser to emp-chguser.
+           move function current-date(1:10) to emp-chgdate.
+           write emp-record
+              invalid key
+                 display (22, 10)
+                    "!!!Employee ID already exists. Not saved."
+                 move "Employee" to excp-log-program
+                 move "MOVE-WSDATA-TO-EMPDATA" to excp-log-paragraph
+                 move "DUPLICATE EMPLOYEE ID ON WRITE" to
+                    excp-log-condition
+                 perform exlog-write-entry
+              not invalid key
+                 display (22, 10) "Record has been saved successfully!"
+                 move "ADD" to audit-log-action
+                 perform audit-write-entry
+           end-write.
+           perform go-again.
+
+     **-----ask the user to save the changes to an existing record
+       ask-update.
+           display (21, 10)
+             "*Do you want to save these changes (y/n)?"
+           accept (21, 50) save.
+              if (save = "y") or (save = "Y")
+                 perform move-wsdata-to-empdata-update.
+              if (save = "n") or (save = "N")
+                 display (22, 10)
+                   "!!!Changes not saved".
+                 perform go-again.
+
+     **-----rewriting changed fields to an existing emp-file record
+       move-wsdata-to-empdata-update.
+           move ws-addr   to emp-addr.
+           move ws-cvstat to emp-cvstat.
+           move ws-dept   to emp-dept.
+           move ws-rate   to emp-rate.
+           move ws-rate   to emp-erate.
+           move ws-recstat to emp-recstat.
+           move ws-chguser to emp-chguser.
+           move function current-date(1:10) to emp-chgdate.
+           rewrite emp-record.
+           display (22, 10) "Record has been updated successfully!".
+           move "UPDATE" to audit-log-action.
+           perform audit-write-entry.
            perform go-again.
 
      **-----display records in emp-file
        display-emp-fields.
-           display (8, 53) em-id.
+           display (8, 53) emp-id.
            display (8, 9) emp-lname.
            display (8, 26) emp-fname.
            display (8, 45) emp-minit.
@@ -429,6 +1052,24 @@
            display (17, 58) emp-pibig.
            display (18, 58) emp-tin.
 
+     **-----append one entry (operator, date/time, em-id, action) to
+     **-----the audit log; called from every add/update/delete path
+     **-----against emp-file (req005)
+       audit-write-entry.
+           move ws-chguser to audit-log-operator.
+           move function current-date(1:15) to audit-log-datetime.
+           move emp-id to audit-log-emid.
+           open extend audit-log-file.
+           if audit-log-stat = "05" or audit-log-stat = "35"
+              open output audit-log-file
+           end-if.
+           write audit-log-record.
+           close audit-log-file.
+
+           COPY FSCHECK.
+
+           COPY EXCLOGPR.
+
 
 
 
