@@ -0,0 +1,21 @@
+      *****************************************************************
+      * FILESTAT.cpy - shared file-status field and status-check      *
+      * paragraph text, COPYed by every program that owns a file.     *
+      * Req 044.                                                      *
+      *                                                                *
+      * Usage:                                                        *
+      *   WORKING-STORAGE SECTION.                                    *
+      *       COPY FILESTAT.                                          *
+      *   PROCEDURE DIVISION.                                         *
+      *       MOVE "EMP-FILE" TO FS-FILE-NAME                         *
+      *       MOVE "READ-EMPREC" TO FS-PARAGRAPH                      *
+      *       MOVE EMP-STAT TO FS-STATUS-CODE                         *
+      *       PERFORM FS-CHECK-STATUS                                 *
+      *****************************************************************
+       01  FS-STATUS-CODE        PIC XX.
+       01  FS-FILE-NAME          PIC X(20).
+       01  FS-PARAGRAPH          PIC X(30).
+       01  FS-STATUS-MESSAGE     PIC X(40).
+       01  FS-STATUS-IS-ERROR    PIC X VALUE "N".
+           88  FS-OK                       VALUE "N".
+           88  FS-ERROR                    VALUE "Y".
