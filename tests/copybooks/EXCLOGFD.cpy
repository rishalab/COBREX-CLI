@@ -0,0 +1,6 @@
+      *****************************************************************
+      * EXCLOGFD.cpy - FD for the shared exception log. COPY into     *
+      * the FILE SECTION. Req 047.                                    *
+      *****************************************************************
+       FD  EXCP-LOG-FILE.
+       01  EXCP-LOG-RECORD          PIC X(120).
