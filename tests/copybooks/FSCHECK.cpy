@@ -0,0 +1,33 @@
+      *****************************************************************
+      * FSCHECK.cpy - shared file-status check paragraph.             *
+      * COPY into the PROCEDURE DIVISION of a program that also       *
+      * COPYs FILESTAT in working-storage. Req 044.                   *
+      *****************************************************************
+       FS-CHECK-STATUS.
+           SET FS-OK TO TRUE
+           EVALUATE FS-STATUS-CODE
+               WHEN "00"
+                   MOVE "OK" TO FS-STATUS-MESSAGE
+               WHEN "02"
+                   MOVE "DUPLICATE KEY ON READ" TO FS-STATUS-MESSAGE
+               WHEN "10"
+                   MOVE "END OF FILE" TO FS-STATUS-MESSAGE
+               WHEN "21"
+                   SET FS-ERROR TO TRUE
+                   MOVE "SEQUENCE ERROR" TO FS-STATUS-MESSAGE
+               WHEN "22"
+                   SET FS-ERROR TO TRUE
+                   MOVE "DUPLICATE KEY" TO FS-STATUS-MESSAGE
+               WHEN "23"
+                   MOVE "RECORD NOT FOUND" TO FS-STATUS-MESSAGE
+               WHEN "35"
+                   SET FS-ERROR TO TRUE
+                   MOVE "FILE NOT FOUND" TO FS-STATUS-MESSAGE
+               WHEN OTHER
+                   SET FS-ERROR TO TRUE
+                   MOVE "FILE I/O ERROR" TO FS-STATUS-MESSAGE
+           END-EVALUATE
+           IF FS-ERROR
+               DISPLAY "**FILE ERROR " FS-FILE-NAME " (" FS-STATUS-CODE
+                   ") IN " FS-PARAGRAPH ": " FS-STATUS-MESSAGE
+           END-IF.
