@@ -0,0 +1,7 @@
+      *****************************************************************
+      * EMPID.cpy - shared employee-ID layout. Req 048.               *
+      * 5 digits, zero-padded, numeric - matches Employee's em-id.    *
+      * Written at level 01; COPY EMPID REPLACING ==01== BY ==02== (or *
+      * whatever level the surrounding record needs) to nest it.      *
+      *****************************************************************
+       01  EMP-ID                     PIC 9(5).
