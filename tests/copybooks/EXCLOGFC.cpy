@@ -0,0 +1,7 @@
+      *****************************************************************
+      * EXCLOGFC.cpy - FILE-CONTROL entry for the shared exception    *
+      * log. COPY into FILE-CONTROL. Req 047.                         *
+      *****************************************************************
+           SELECT EXCP-LOG-FILE ASSIGN TO "exception.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCP-LOG-STAT.
