@@ -0,0 +1,14 @@
+      *****************************************************************
+      * EXCLOGWS.cpy - working-storage for the shared exception log.  *
+      * COPY into WORKING-STORAGE SECTION alongside EXCLOGFC/EXCLOGFD.*
+      * Req 047.                                                      *
+      *****************************************************************
+       01  EXCP-LOG-STAT            PIC XX.
+       01  EXCP-LOG-ENTRY.
+           05  EXCP-LOG-PROGRAM     PIC X(12).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  EXCP-LOG-DATETIME    PIC X(15).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  EXCP-LOG-PARAGRAPH   PIC X(20).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  EXCP-LOG-CONDITION   PIC X(40).
