@@ -0,0 +1,19 @@
+      *****************************************************************
+      * EXCLOGPR.cpy - shared exception-logging paragraph. COPY into  *
+      * the PROCEDURE DIVISION of a program that also COPYs           *
+      * EXCLOGFC/EXCLOGFD/EXCLOGWS. Req 047.                          *
+      *                                                                *
+      * Usage: MOVE program-name TO EXCP-LOG-PROGRAM                  *
+      *        MOVE paragraph-name TO EXCP-LOG-PARAGRAPH               *
+      *        MOVE condition-text TO EXCP-LOG-CONDITION                *
+      *        PERFORM EXLOG-WRITE-ENTRY                               *
+      *****************************************************************
+       EXLOG-WRITE-ENTRY.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO EXCP-LOG-DATETIME
+           OPEN EXTEND EXCP-LOG-FILE
+           IF EXCP-LOG-STAT = "05" OR EXCP-LOG-STAT = "35"
+               OPEN OUTPUT EXCP-LOG-FILE
+           END-IF
+           MOVE EXCP-LOG-ENTRY TO EXCP-LOG-RECORD
+           WRITE EXCP-LOG-RECORD
+           CLOSE EXCP-LOG-FILE.
