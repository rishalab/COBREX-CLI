@@ -0,0 +1,51 @@
+      *****************************************************************
+      * MENU.cbl - central menu program tying together the Employee,  *
+      * SHOP, loanpymt, PEOPLELOGIN and AGE-CALC programs. Req 045.    *
+      *                                                                *
+      * Each of those programs ends its own main flow with GOBACK      *
+      * rather than STOP RUN (changed as part of this request), so     *
+      * control returns here to redisplay the menu instead of ending   *
+      * the whole job the first time a choice is made.                *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE              PIC X.
+
+       PROCEDURE DIVISION.
+       0100-START-HERE.
+           PERFORM 0200-SHOW-MENU UNTIL WS-CHOICE = "9".
+           STOP RUN.
+
+       0200-SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "================ MAIN MENU ================".
+           DISPLAY "1. Employee records (Employee)".
+           DISPLAY "2. Store checkout (SHOP)".
+           DISPLAY "3. Loan payment calculator (loanpymt)".
+           DISPLAY "4. People login (PEOPLELOGIN)".
+           DISPLAY "5. Employee age report (AGE-CALC)".
+           DISPLAY "9. Exit".
+           DISPLAY "============================================".
+           DISPLAY "Enter choice: " WITH NO ADVANCING.
+           ACCEPT WS-CHOICE.
+           EVALUATE WS-CHOICE
+               WHEN "1"
+                   CALL "Employee"
+               WHEN "2"
+                   CALL "SHOP"
+               WHEN "3"
+                   CALL "loanpymt"
+               WHEN "4"
+                   CALL "PEOPLELOGIN"
+               WHEN "5"
+                   CALL "AGE-CALC"
+               WHEN "9"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "!!!Invalid choice"
+           END-EVALUATE.
