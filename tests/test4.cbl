@@ -1,5 +1,29 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. test4.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-FILE ASSIGN TO "sortwk1.tmp".
+
+           SELECT TAB1-FILE ASSIGN TO "tab1.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS TAB1-STAT.
+
+           SELECT TAB2-FILE ASSIGN TO "tab2.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS TAB2-STAT.
+
+           SELECT SHIFT-RPT-FILE ASSIGN TO "shiftrpt.prt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS SHIFT-RPT-STAT.
+
+           SELECT RESTART-FILE ASSIGN TO "sortckpt.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS RESTART-STAT.
+
+           COPY EXCLOGFC.
+
        DATA DIVISION.
        FILE SECTION.
        SD  SORT-FILE
@@ -11,41 +35,272 @@
                10  SORT-GRID-LOCATION      PIC X(2).
                10  SORT-REPORT             PIC X(3).
            05  SORT-EXT-RECORD.
-               10  SORT-EXT-EMPLOYEE-NUM   PIC X(6).
+               COPY EMPID REPLACING ==01== BY ==10==.
                10  SORT-EXT-NAME           PIC X(30).
-               10  FILLER                  PIC X(73).
-      
+               10  FILLER                  PIC X(74).
+
+       FD  TAB1-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TAB1-RECORD                     PIC X(115).
+
+       FD  TAB2-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TAB2-RECORD                     PIC X(115).
+
+       FD  SHIFT-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SHIFT-RPT-RECORD.
+           02  RPT-SHIFT                   PIC X(1).
+           02  FILLER                      PIC X(2) VALUE SPACES.
+           02  RPT-GRID                    PIC X(2).
+           02  FILLER                      PIC X(2) VALUE SPACES.
+           02  RPT-EMPNUM                  PIC X(6).
+           02  FILLER                      PIC X(2) VALUE SPACES.
+           02  RPT-NAME                    PIC X(30).
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+           02  CKPT-LAST-COUNT             PIC 9(6).
+
+       COPY EXCLOGFD.
+
        WORKING-STORAGE SECTION.
-       01  TAB1.
-           05 TAB-ENTRY OCCURS 10 TIMES
-                  INDEXED BY TAB-INDX.
-               10  WS-SHIFT                PIC X(1).
-               10  WS-GRID-LOCATION        PIC X(2).
-               10  WS-REPORT               PIC X(3).
-               10  WS-EXT-EMPLOYEE-NUM     PIC X(6).
-               10  WS-EXT-NAME             PIC X(30).
-               10  FILLER                  PIC X(73).
-       
+       COPY FILESTAT.
+       COPY EXCLOGWS.
+       77  TAB1-STAT          PIC XX.
+       77  TAB2-STAT          PIC XX.
+       77  SHIFT-RPT-STAT     PIC XX.
+       77  RESTART-STAT       PIC XX.
+
+       01  WS-EOF             PIC X VALUE "N".
+       01  WS-VALID-FLAG      PIC X VALUE "Y".
+       01  WS-MERGE-CHOICE    PIC X.
+
+     **-----control-break tracking for the grid-location grouping
+     **-----req 040 asks for (report grouped by SORT-GRID-LOCATION)
+       01  WS-PREV-GRID       PIC X(2) VALUE SPACES.
+       01  WS-GRID-COUNT      PIC 9(4) VALUE 0.
+
+     **-----restart/checkpoint counters (req 039)
+       01  WS-RECORD-COUNT        PIC 9(6) VALUE 0.
+       01  WS-RESTART-COUNT       PIC 9(6) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+
+     **-----master table of valid shift codes (req 041)
+       01  SHIFT-MASTER-VALUES.
+           05  FILLER             PIC X VALUE "1".
+           05  FILLER             PIC X VALUE "2".
+           05  FILLER             PIC X VALUE "3".
+       01  SHIFT-TABLE REDEFINES SHIFT-MASTER-VALUES.
+           05  SHIFT-ENTRY OCCURS 3 TIMES
+                  INDEXED BY SHIFT-INDX.
+               10  SHIFT-CODE     PIC X(1).
+
+     **-----master table of valid grid locations (req 041)
+       01  GRID-MASTER-VALUES.
+           05  FILLER             PIC X(2) VALUE "A1".
+           05  FILLER             PIC X(2) VALUE "A2".
+           05  FILLER             PIC X(2) VALUE "B1".
+           05  FILLER             PIC X(2) VALUE "B2".
+           05  FILLER             PIC X(2) VALUE "C1".
+           05  FILLER             PIC X(2) VALUE "C2".
+       01  GRID-TABLE REDEFINES GRID-MASTER-VALUES.
+           05  GRID-ENTRY OCCURS 6 TIMES
+                  INDEXED BY GRID-INDX.
+               10  GRID-CODE      PIC X(2).
+
        PROCEDURE DIVISION.
-           
-           SORT SORT-FILE
-               ON ASCENDING KEY SORT-GRID-LOCATION SORT-SHIFT
-               INPUT PROCEDURE 600-SORT3-INPUT
-               OUTPUT PROCEDURE 700-SORT3-OUTPUT.
-               
+
+           DISPLAY "Merge a second pre-sorted extract (tab2.dat)? "
+                   "(Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-MERGE-CHOICE.
+           IF WS-MERGE-CHOICE = "Y" OR WS-MERGE-CHOICE = "y"
+              PERFORM 950-MERGE-JOB
+           ELSE
+              PERFORM 500-CHECK-RESTART
+              SORT SORT-FILE
+                  ON ASCENDING KEY SORT-GRID-LOCATION SORT-SHIFT EMP-ID
+                  INPUT PROCEDURE 600-SORT3-INPUT
+                  OUTPUT PROCEDURE 700-SORT3-OUTPUT
+           END-IF.
+
         FIN.
-           
-          STOP RUN.
-           
+           STOP RUN.
+
+     **-----req 039's checkpoint file is written by 560-CHECKPOINT so
+     **-----an operator can see how far a prior run got, but nothing
+     **-----actually resumes from it: SORT's OUTPUT PROCEDURE only
+     **-----starts once INPUT PROCEDURE finishes, so a record RELEASEd
+     **-----before a mid-job failure was never written anywhere that
+     **-----could be read back, and skipping already-checkpointed
+     **-----records on restart (without re-releasing them from
+     **-----somewhere) would drop them from the report. A reviewer
+     **-----flagged the "Resuming..." message as actively misleading
+     **-----since it implied a skip that never happened; removed here.
+     **-----req 039 is unmarked as a known gap in
+     **-----IMPLEMENTATION_STATUS.md until a real persisted-release
+     **-----buffer is built to resume from.
+       500-CHECK-RESTART.
+           MOVE 0 TO WS-RESTART-COUNT.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-STAT = "00"
+              READ RESTART-FILE INTO RESTART-RECORD
+                 AT END CONTINUE
+                 NOT AT END MOVE CKPT-LAST-COUNT TO WS-RESTART-COUNT
+              END-READ
+              CLOSE RESTART-FILE
+           ELSE
+              CLOSE RESTART-FILE
+           END-IF.
+
+     **-----TAB1 is now backed by a real file instead of a fixed
+     **-----10-entry WORKING-STORAGE table, so the job is no longer
+     **-----capped at 10 records (req 042)
        600-SORT3-INPUT.
-           PERFORM VARYING TAB-INDX FROM 1 BY 1 UNTIL TAB-INDX > 10
-               RELEASE SORT-RECORD FROM TAB-ENTRY
-           END-PERFORM.
-       
+           MOVE 0 TO WS-RECORD-COUNT.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT TAB1-FILE.
+           MOVE "TAB1-FILE" TO FS-FILE-NAME.
+           MOVE "600-SORT3-INPUT" TO FS-PARAGRAPH.
+           MOVE TAB1-STAT TO FS-STATUS-CODE.
+           PERFORM FS-CHECK-STATUS.
+           IF TAB1-STAT NOT = "00"
+              DISPLAY "!!!Cannot open tab1.dat, status " TAB1-STAT
+              MOVE "test4" TO EXCP-LOG-PROGRAM
+              MOVE "600-SORT3-INPUT" TO EXCP-LOG-PARAGRAPH
+              MOVE "CANNOT OPEN TAB1.DAT" TO EXCP-LOG-CONDITION
+              PERFORM EXLOG-WRITE-ENTRY
+           ELSE
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ TAB1-FILE INTO SORT-RECORD
+                    AT END MOVE "Y" TO WS-EOF
+                    NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM 550-VALIDATE-KEY
+                       IF WS-VALID-FLAG = "Y"
+                          RELEASE SORT-RECORD
+                       END-IF
+                       PERFORM 560-CHECKPOINT
+                 END-READ
+              END-PERFORM
+              CLOSE TAB1-FILE
+           END-IF.
+
+     **-----reject records whose shift or grid-location code isn't on
+     **-----the master table instead of sorting garbage keys (req 041)
+       550-VALIDATE-KEY.
+           MOVE "Y" TO WS-VALID-FLAG.
+           SET SHIFT-INDX TO 1.
+           SEARCH SHIFT-ENTRY
+              AT END
+                 MOVE "N" TO WS-VALID-FLAG
+                 DISPLAY "!!!Invalid shift code, skipping: "
+                         SORT-SHIFT
+              WHEN SHIFT-CODE (SHIFT-INDX) = SORT-SHIFT
+                 CONTINUE
+           END-SEARCH.
+           IF WS-VALID-FLAG = "Y"
+              SET GRID-INDX TO 1
+              SEARCH GRID-ENTRY
+                 AT END
+                    MOVE "N" TO WS-VALID-FLAG
+                    DISPLAY "!!!Invalid grid location, skipping: "
+                            SORT-GRID-LOCATION
+                 WHEN GRID-CODE (GRID-INDX) = SORT-GRID-LOCATION
+                    CONTINUE
+              END-SEARCH
+           END-IF.
+
+     **-----write a checkpoint every WS-CHECKPOINT-INTERVAL records so
+     **-----a rerun can resume instead of starting over (req 039)
+       560-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL)
+                 = 0
+              OPEN OUTPUT RESTART-FILE
+              MOVE WS-RECORD-COUNT TO CKPT-LAST-COUNT
+              WRITE RESTART-RECORD
+              CLOSE RESTART-FILE
+           END-IF.
+
+     **-----print a real formatted shift report instead of just
+     **-----displaying each record as it comes off the sort (req 040);
+     **-----also re-validate each returned record's shift/grid-location
+     **-----code here (req 041), since this paragraph is shared by both
+     **-----950-MERGE-JOB (which has no INPUT PROCEDURE of its own to
+     **-----validate from) and the plain-sort path above
        700-SORT3-OUTPUT.
-           PERFORM VARYING TAB-INDX FROM 1 BY 1 UNTIL TAB-INDX > 10
-               RETURN SORT-FILE INTO TAB-ENTRY
-                   AT END DISPLAY 'Out Of Records In SORT File'
-               END-RETURN
+           MOVE "N" TO WS-EOF.
+           MOVE SPACES TO WS-PREV-GRID.
+           MOVE 0 TO WS-GRID-COUNT.
+           OPEN OUTPUT SHIFT-RPT-FILE.
+           DISPLAY "------------ SHIFT / GRID REPORT ------------".
+           PERFORM UNTIL WS-EOF = "Y"
+              RETURN SORT-FILE INTO SORT-RECORD
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END
+                    PERFORM 550-VALIDATE-KEY
+                    IF WS-VALID-FLAG = "Y"
+                       IF SORT-GRID-LOCATION NOT = WS-PREV-GRID
+                          PERFORM 720-WRITE-GRID-SUBTOTAL
+                          PERFORM 715-WRITE-GRID-HEADER
+                          MOVE SORT-GRID-LOCATION TO WS-PREV-GRID
+                          MOVE 0 TO WS-GRID-COUNT
+                       END-IF
+                       PERFORM 710-WRITE-SHIFT-LINE
+                       ADD 1 TO WS-GRID-COUNT
+                    END-IF
+              END-RETURN
            END-PERFORM.
-      
\ No newline at end of file
+           PERFORM 720-WRITE-GRID-SUBTOTAL.
+           DISPLAY "----------------------------------------------".
+           CLOSE SHIFT-RPT-FILE.
+      *>   the job finished cleanly, so clear the checkpoint
+           OPEN OUTPUT RESTART-FILE.
+           MOVE 0 TO CKPT-LAST-COUNT.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+       710-WRITE-SHIFT-LINE.
+           MOVE SORT-SHIFT            TO RPT-SHIFT.
+           MOVE SORT-GRID-LOCATION    TO RPT-GRID.
+           MOVE EMP-ID                TO RPT-EMPNUM.
+           MOVE SORT-EXT-NAME         TO RPT-NAME.
+           WRITE SHIFT-RPT-RECORD.
+           DISPLAY RPT-GRID " " RPT-SHIFT " " RPT-EMPNUM " "
+                   RPT-NAME.
+
+     **-----group header for the control break on SORT-GRID-LOCATION
+     **-----(req 040); writes a header line into SHIFT-RPT-FILE as
+     **-----well as DISPLAYing it, same group-move convention ADD.cob
+     **-----uses to write header lines into emplist-file
+       715-WRITE-GRID-HEADER.
+           MOVE SPACES TO SHIFT-RPT-RECORD.
+           MOVE SORT-GRID-LOCATION TO RPT-GRID.
+           MOVE "--- GRID LOCATION ---" TO RPT-NAME.
+           WRITE SHIFT-RPT-RECORD.
+           DISPLAY " ".
+           DISPLAY "--- GRID: " SORT-GRID-LOCATION " ---".
+
+     **-----subtotal for the prior grid-location group, flushed on
+     **-----every control break and once more after the RETURN loop
+     **-----ends to catch the final group (req 040)
+       720-WRITE-GRID-SUBTOTAL.
+           IF WS-PREV-GRID NOT = SPACES
+              DISPLAY "    Grid " WS-PREV-GRID " total: "
+                      WS-GRID-COUNT
+           END-IF.
+
+     **-----merge two already-sorted extracts (tab1.dat and tab2.dat)
+     **-----straight into the same shift report (req 043); mid-job
+     **-----restart does not apply to this path since MERGE USING
+     **-----reads both files itself
+       950-MERGE-JOB.
+           MERGE SORT-FILE
+               ON ASCENDING KEY SORT-GRID-LOCATION SORT-SHIFT EMP-ID
+               USING TAB1-FILE TAB2-FILE
+               OUTPUT PROCEDURE 700-SORT3-OUTPUT.
+
+       COPY FSCHECK.
+
+       COPY EXCLOGPR.
