@@ -4,149 +4,449 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. PC-MICROFOCUS.
        OBJECT-COMPUTER. PC-MICROFOCUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOP-INV-FILE ASSIGN TO "shopinv.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS INV-ITEM-CODE
+                  FILE STATUS IS SHOP-INV-STAT.
+           SELECT PRICE-FILE ASSIGN TO "shopprice.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MST-ITEM-CODE
+                  FILE STATUS IS PRICE-STAT.
+           SELECT ORDER-FILE ASSIGN TO "shoporders.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ORDER-STAT.
+           SELECT REORDER-EXCP-FILE ASSIGN TO "shopreorder.prt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS REORDER-EXCP-STAT.
+           SELECT SHIFT-TOTALS-FILE ASSIGN TO "shoptotals.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS SHIFT-TOTALS-STAT.
+           COPY EXCLOGFC.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SHOP-INV-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SHOP-INV-RECORD.
+           10 INV-ITEM-CODE    PICTURE X(10).
+           10 INV-QTY          PICTURE 99.
+           10 INV-PRICE        PICTURE 9.
+       FD  PRICE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRICE-RECORD.
+           10 MST-ITEM-CODE    PICTURE X(10).
+           10 MST-PRICE        PICTURE 9.
+       FD  ORDER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-RECORD.
+           10 ORDER-ITEM       PICTURE X(10).
+           10 ORDER-QTY-WANTED PICTURE 99.
+       FD  REORDER-EXCP-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REORDER-EXCP-RECORD PICTURE X(40).
+       FD  SHIFT-TOTALS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SHIFT-TOTALS-RECORD.
+           10 ST-DAY-TOTAL-CASH     PICTURE 9(6).
+           10 ST-DAY-TOTAL-ITEMS    PICTURE 9(5).
+           10 ST-DAY-SHOPPER-CNT    PICTURE 9(5).
+       COPY EXCLOGFD.
        WORKING-STORAGE SECTION.
+       COPY FILESTAT.
+       COPY EXCLOGWS.
+       77  SHOP-INV-STAT       PICTURE XX.
+       77  PRICE-STAT          PICTURE XX.
+       77  ORDER-STAT          PICTURE XX.
+       77  ORDER-EOF           PICTURE X, VALUE "N".
+       77  REORDER-EXCP-STAT   PICTURE XX.
+       77  SHIFT-TOTALS-STAT   PICTURE XX.
        01 SHOP.
-           10 OP          PICTURE 9.
-           10 QT-VEG      PICTURE 99.
-           10 QT-MEAT     PICTURE 99.
-           10 QT-BREAD    PICTURE 99.
-           10 QT-MILK     PICTURE 99.
-           10 QT-FRUIT    PICTURE 99.
-           10 PR-VEG      PICTURE 9.
-           10 PR-MEAT     PICTURE 9.
-           10 PR-BREAD    PICTURE 9.
-           10 PR-MILK     PICTURE 9.
-           10 PR-FRUIT    PICTURE 9.
+           10 OP             PICTURE 9.
+           10 PRODUCT-TABLE.
+               15 PRODUCT-ENTRY OCCURS 5 TIMES
+                      INDEXED BY PROD-IDX.
+                   20 PROD-NAME   PICTURE X(10).
+                   20 PROD-QTY    PICTURE 99.
+                   20 PROD-PRICE  PICTURE 9.
+                   20 PROD-CNT    PICTURE 9.
        77  MONEY        PICTURE 99, VALUE 50.
        77  REST         PICTURE 99.
        77  BAG          PICTURE 9.
-       77  MAX-CAP      PICTURE 9, VALUE 10.
+       77  MAX-CAP      PICTURE 9, VALUE 9.
        77  RAND         PICTURE 9.
-       77  NEED         PICTURE 9.	
-       
+       77  NEED         PICTURE 9.
+       77  ITEM-NAME    PICTURE X(10).
+       77  LINE-TOTAL   PICTURE 99.
+       77  REORDER-QTY  PICTURE 9, VALUE 2.
+       77  ANOTHER      PICTURE 9.
+       77  INITIAL-MONEY      PICTURE 99, VALUE 50.
+       77  SHOPPER-CASH       PICTURE 99.
+       77  DAY-TOTAL-CASH     PICTURE 9(6), VALUE 0.
+       77  DAY-TOTAL-ITEMS    PICTURE 9(5), VALUE 0.
+       77  DAY-SHOPPER-CNT    PICTURE 9(5), VALUE 0.
+
+      *-----one entry per customer served this run, so a whole
+      *-----morning's worth of shoppers can be batched through one
+      *-----job and reported on together (req016)
+       01 CUSTOMER-TABLE.
+           05 CUSTOMER-ENTRY OCCURS 50 TIMES
+                  INDEXED BY CUST-IDX.
+               10 CUST-INITIAL-MONEY  PICTURE 99.
+               10 CUST-MONEY-END      PICTURE 99.
+               10 CUST-BAG            PICTURE 9.
+               10 CUST-PROD-CNT OCCURS 5 TIMES PICTURE 9.
+       77  CUST-COUNT       PICTURE 99, VALUE 0.
+       77  MAX-CUSTOMERS    PICTURE 99, VALUE 50.
+
+      *-----the whole order file, loaded once at startup so demand can
+      *-----be matched by item across every product/shopper for the
+      *-----rest of the run instead of via a single forward-only
+      *-----cursor that drops and never revisits unmatched records
+      *-----(req012)
+       01 ORDER-TABLE.
+           05 ORDER-ENTRY OCCURS 200 TIMES
+                  INDEXED BY ORD-IDX.
+               10 ORD-ITEM          PICTURE X(10).
+               10 ORD-QTY-WANTED    PICTURE 99.
+       77  ORDER-COUNT      PICTURE 999, VALUE 0.
+       77  MAX-ORDERS       PICTURE 999, VALUE 200.
+
        PROCEDURE DIVISION.
-          
+
        INIT.
-                     
+           PERFORM INIT-NAMES THROUGH INIT-NAMES-FN.
+           PERFORM LOAD-SHIFT-TOTALS THROUGH LOAD-SHIFT-TOTALS-FN.
+           DISPLAY "Is the shop open? (1=yes/0=no): " WITH NO ADVANCING.
+           ACCEPT OP.
            IF OP = 1
                    DISPLAY "SHOP IS OPEN"
                    PERFORM INIT-PRD THROUGH INIT-PRD-FN
+                   PERFORM LOAD-ORDERS THROUGH LOAD-ORDERS-FN
                    GO TO INIT-FN
            ELSE
                    DISPLAY "SHOP IS CLOSED"
            	       GO TO INIT
            END-IF.
-           
+
        INIT-FN.
-           EXIT.
+           PERFORM REGISTER-SHOPPER THROUGH REGISTER-SHOPPER-FN.
        BUY-VEG.
+           PERFORM UNTIL MONEY <= 0 OR BAG >= MAX-CAP
+              PERFORM VARYING PROD-IDX FROM 1 BY 1 UNTIL
+                    PROD-IDX > 5 OR MONEY <= 0 OR BAG >= MAX-CAP
+                 PERFORM BUY-ITEM THROUGH BUY-ITEM-FN
+              END-PERFORM
+           END-PERFORM.
+           GO TO PRINT.
+       BUY-ITEM.
+           MOVE PROD-NAME (PROD-IDX) TO ITEM-NAME.
            PERFORM ISNEEDED THROUGH ISNEEDED-FN.
-           IF NEED = 1 AND QT-VEG > 0
-              IF MONEY > PR-VEG AND BAG < MAX-CAP
-           	ADD 1 TO BAG
-           	COMPUTE MONEY = MONEY - PR-VEG
-           	SUBTRACT 1 FROM QT-VEG
-              ELSE
-                 GO TO PRINT
+           IF NEED = 1 AND PROD-QTY (PROD-IDX) > 0
+              IF MONEY > PROD-PRICE (PROD-IDX) AND BAG < MAX-CAP
+                 ADD 1 TO BAG
+                 COMPUTE MONEY = MONEY - PROD-PRICE (PROD-IDX)
+                 SUBTRACT 1 FROM PROD-QTY (PROD-IDX)
+                 ADD 1 TO PROD-CNT (PROD-IDX)
               END-IF
-           ELSE
-               GO TO BUY-MEAT
            END-IF.
-       BUY-VEG-FN. 
+       BUY-ITEM-FN.
            EXIT.
-       BUY-MEAT.
-           PERFORM ISNEEDED THROUGH ISNEEDED-FN.    		
-           IF NEED = 1 AND QT-MEAT > 0
-              IF MONEY > PR-MEAT AND BAG < MAX-CAP
-           	ADD 1 TO BAG
-           	COMPUTE MONEY = MONEY - PR-MEAT
-           	SUBTRACT 1 FROM QT-MEAT
-              ELSE
-                GO TO PRINT
+       PRINT.
+           MOVE MONEY TO REST.
+           DISPLAY "-------- RECEIPT --------".
+           PERFORM VARYING PROD-IDX FROM 1 BY 1 UNTIL PROD-IDX > 5
+              IF PROD-CNT (PROD-IDX) > 0
+                 COMPUTE LINE-TOTAL =
+                    PROD-CNT (PROD-IDX) * PROD-PRICE (PROD-IDX)
+                 END-COMPUTE
+                 DISPLAY PROD-NAME (PROD-IDX) " QTY:"
+                    PROD-CNT (PROD-IDX) " PRICE:" PROD-PRICE (PROD-IDX)
+                    " TOTAL:" LINE-TOTAL
               END-IF
-           ELSE
-               GO TO BUY-BREAD
+           END-PERFORM.
+           DISPLAY "--------------------------".
+           DISPLAY "NB OF PRODUCTS:" BAG.
+           DISPLAY "REST:" MONEY.
+           COMPUTE SHOPPER-CASH = INITIAL-MONEY - MONEY.
+           ADD SHOPPER-CASH TO DAY-TOTAL-CASH.
+           ADD BAG TO DAY-TOTAL-ITEMS.
+           ADD 1 TO DAY-SHOPPER-CNT.
+           PERFORM RECORD-BASKET THROUGH RECORD-BASKET-FN.
+           PERFORM REORDER-CHECK THROUGH REORDER-CHECK-FN.
+           PERFORM SAVE-INV THROUGH SAVE-INV-FN.
+           DISPLAY "Another shopper? (1=yes/0=no): " WITH NO ADVANCING.
+           ACCEPT ANOTHER.
+           IF ANOTHER = 1
+              PERFORM NEXT-SHOPPER THROUGH NEXT-SHOPPER-FN
+              GO TO BUY-VEG
+           END-IF.
+           PERFORM EOD-RECONCILE THROUGH EOD-RECONCILE-FN.
+       FIN.
+           GOBACK.
+
+      *-----read the whole order file into ORDER-TABLE once at
+      *-----startup (req012)
+       LOAD-ORDERS.
+           MOVE 0 TO ORDER-COUNT.
+           MOVE "N" TO ORDER-EOF.
+           OPEN INPUT ORDER-FILE.
+           IF ORDER-STAT NOT = "00"
+              MOVE "Y" TO ORDER-EOF
            END-IF.
-       BUY-MEAT-FN. 
+           PERFORM UNTIL ORDER-EOF = "Y" OR ORDER-COUNT >= MAX-ORDERS
+              READ ORDER-FILE
+                 AT END
+                    MOVE "Y" TO ORDER-EOF
+                 NOT AT END
+                    ADD 1 TO ORDER-COUNT
+                    SET ORD-IDX TO ORDER-COUNT
+                    MOVE ORDER-ITEM       TO ORD-ITEM (ORD-IDX)
+                    MOVE ORDER-QTY-WANTED TO ORD-QTY-WANTED (ORD-IDX)
+              END-READ
+           END-PERFORM.
+           IF ORDER-STAT = "00"
+              CLOSE ORDER-FILE
+           END-IF.
+       LOAD-ORDERS-FN.
+           EXIT.
+
+      *-----demand now comes from a real transaction/order file
+      *-----(item, quantity wanted) instead of an interactive
+      *-----accept, so a batch of orders can drive the shopping
+      *-----run unattended (req012); matched against the in-memory
+      *-----ORDER-TABLE loaded by LOAD-ORDERS so every product/shopper
+      *-----for the whole run can still see an order for any item,
+      *-----not just the next one off a single forward-only cursor
+       ISNEEDED.
+           MOVE 0 TO NEED.
+           SET ORD-IDX TO 1.
+           SEARCH ORDER-ENTRY
+              AT END
+                 CONTINUE
+              WHEN ORD-ITEM (ORD-IDX) = ITEM-NAME
+                    AND ORD-QTY-WANTED (ORD-IDX) > 0
+                 MOVE 1 TO NEED
+                 SUBTRACT 1 FROM ORD-QTY-WANTED (ORD-IDX)
+           END-SEARCH.
+       ISNEEDED-FN.
+           EXIT.
+
+       INIT-NAMES.
+           MOVE "vegetables" TO PROD-NAME (1).
+           MOVE "meat"       TO PROD-NAME (2).
+           MOVE "bread"      TO PROD-NAME (3).
+           MOVE "milk"       TO PROD-NAME (4).
+           MOVE "fruit"      TO PROD-NAME (5).
+       INIT-NAMES-FN.
            EXIT.
-       BUY-BREAD.
-           PERFORM ISNEEDED THROUGH ISNEEDED-FN.    		
-           IF NEED = 1 AND QT-BREAD > 0
-              IF MONEY > PR-BREAD AND BAG < MAX-CAP
-           	ADD 1 TO BAG
-           	COMPUTE MONEY = MONEY - PR-BREAD
-           	SUBTRACT 1 FROM QT-BREAD
+
+      *-----SHOP-INV-FILE is now a real indexed stock file keyed by
+      *-----item code instead of one flat OCCURS-5 record (req013)
+       INIT-PRD.
+           PERFORM LOAD-PRICES THROUGH LOAD-PRICES-FN.
+           OPEN INPUT SHOP-INV-FILE.
+           PERFORM VARYING PROD-IDX FROM 1 BY 1 UNTIL PROD-IDX > 5
+              IF SHOP-INV-STAT = "00"
+                 MOVE PROD-NAME (PROD-IDX) TO INV-ITEM-CODE
+                 READ SHOP-INV-FILE
+                    INVALID KEY
+                       COMPUTE PROD-QTY (PROD-IDX) =
+                          FUNCTION RANDOM (1) * 10
+                    NOT INVALID KEY
+                       MOVE INV-QTY   TO PROD-QTY (PROD-IDX)
+                 END-READ
               ELSE
-                GO TO PRINT
+                 COMPUTE PROD-QTY (PROD-IDX) = FUNCTION RANDOM (1) * 10
               END-IF
-           ELSE
-               GO TO BUY-MILK
+           END-PERFORM.
+           IF SHOP-INV-STAT = "00"
+              CLOSE SHOP-INV-FILE
            END-IF.
-       BUY-BREAD-FN. 
-           EXIT.    		
-       BUY-MILK.
-           PERFORM ISNEEDED THRU ISNEEDED-FN.    		
-           IF NEED = 1 AND QT-MILK > 0
-              IF MONEY > PR-MILK AND BAG < MAX-CAP
-           	ADD 1 TO BAG
-           	COMPUTE MONEY = MONEY - PR-MILK
-           	SUBTRACT 1 FROM QT-MILK
-               ELSE
-                GO TO PRINT
+       INIT-PRD-FN.
+           EXIT.
+
+      *-----PRICE-FILE is now a real indexed price-master file keyed
+      *-----by item code instead of one flat OCCURS-5 record (req017)
+       LOAD-PRICES.
+           OPEN INPUT PRICE-FILE.
+           PERFORM VARYING PROD-IDX FROM 1 BY 1 UNTIL PROD-IDX > 5
+              IF PRICE-STAT = "00"
+                 MOVE PROD-NAME (PROD-IDX) TO MST-ITEM-CODE
+                 READ PRICE-FILE
+                    INVALID KEY
+                       PERFORM SET-DEFAULT-PRICE
+                    NOT INVALID KEY
+                       MOVE MST-PRICE TO PROD-PRICE (PROD-IDX)
+                 END-READ
+              ELSE
+                 PERFORM SET-DEFAULT-PRICE
               END-IF
-           ELSE
-               GO TO BUY-FRUIT
+           END-PERFORM.
+           IF PRICE-STAT = "00"
+              CLOSE PRICE-FILE
            END-IF.
-       BUY-MILK-FN. 
+       LOAD-PRICES-FN.
            EXIT.
-       BUY-FRUIT.
-           PERFORM ISNEEDED THRU ISNEEDED-FN.    		
-           IF NEED = 1 AND QT-FRUIT > 0
-              IF MONEY > PR-FRUIT AND BAG < MAX-CAP
-           	ADD 1 TO BAG
-           	COMPUTE MONEY = MONEY - PR-FRUIT
-           	SUBTRACT 1 FROM QT-FRUIT
-               ELSE
-                GO TO PRINT
-              END-IF
+
+       SET-DEFAULT-PRICE.
+           EVALUATE PROD-IDX
+              WHEN 1 MOVE 3 TO PROD-PRICE (PROD-IDX)
+              WHEN 2 MOVE 5 TO PROD-PRICE (PROD-IDX)
+              WHEN 3 MOVE 1 TO PROD-PRICE (PROD-IDX)
+              WHEN 4 MOVE 2 TO PROD-PRICE (PROD-IDX)
+              WHEN 5 MOVE 1 TO PROD-PRICE (PROD-IDX)
+           END-EVALUATE.
+
+      *-----allocate and zero this shopper's entry in the batch
+      *-----customer table (req016)
+       REGISTER-SHOPPER.
+           IF CUST-COUNT < MAX-CUSTOMERS
+              ADD 1 TO CUST-COUNT
+              SET CUST-IDX TO CUST-COUNT
+              MOVE MONEY TO CUST-INITIAL-MONEY (CUST-IDX)
+              MOVE 0 TO CUST-BAG (CUST-IDX)
+              PERFORM VARYING PROD-IDX FROM 1 BY 1 UNTIL PROD-IDX > 5
+                 MOVE 0 TO CUST-PROD-CNT (CUST-IDX, PROD-IDX)
+              END-PERFORM
            ELSE
-               GO TO CHECK
+              DISPLAY "!!!Customer table full; shopper not tracked"
            END-IF.
-       BUY-FRUIT-FN. 
+       REGISTER-SHOPPER-FN.
+           EXIT.
+
+      *-----copy this shopper's finished basket into the batch
+      *-----customer table entry (req016)
+       RECORD-BASKET.
+           MOVE MONEY TO CUST-MONEY-END (CUST-IDX).
+           MOVE BAG TO CUST-BAG (CUST-IDX).
+           PERFORM VARYING PROD-IDX FROM 1 BY 1 UNTIL PROD-IDX > 5
+              MOVE PROD-CNT (PROD-IDX) TO
+                 CUST-PROD-CNT (CUST-IDX, PROD-IDX)
+           END-PERFORM.
+       RECORD-BASKET-FN.
+           EXIT.
+
+       NEXT-SHOPPER.
+           MOVE 0 TO BAG.
+           PERFORM VARYING PROD-IDX FROM 1 BY 1 UNTIL PROD-IDX > 5
+              MOVE 0 TO PROD-CNT (PROD-IDX)
+           END-PERFORM.
+           DISPLAY "Enter budget for next shopper: " WITH NO ADVANCING.
+           ACCEPT MONEY.
+           MOVE MONEY TO INITIAL-MONEY.
+           PERFORM REGISTER-SHOPPER THROUGH REGISTER-SHOPPER-FN.
+       NEXT-SHOPPER-FN.
+           EXIT.
+
+      *-----totals now come from, and are written back to, a
+      *-----persistent shift-totals file so they survive across
+      *-----separate runs of SHOP within the same shift (req018)
+       EOD-RECONCILE.
+           DISPLAY "==== END-OF-DAY CASH RECONCILIATION ====".
+           DISPLAY "SHOPPERS SERVED   :" DAY-SHOPPER-CNT.
+           DISPLAY "ITEMS SOLD        :" DAY-TOTAL-ITEMS.
+           DISPLAY "CASH COLLECTED    :" DAY-TOTAL-CASH.
+           DISPLAY "=========================================".
+           PERFORM BATCH-SUMMARY THROUGH BATCH-SUMMARY-FN.
+           PERFORM SAVE-SHIFT-TOTALS THROUGH SAVE-SHIFT-TOTALS-FN.
+       EOD-RECONCILE-FN.
            EXIT.
-       CHECK.
-           IF MONEY <= 0 OR BAG >= MAX-CAP
-           	GO TO PRINT
+
+      *-----per-customer detail for the whole batch of shoppers
+      *-----served this run (req016)
+       BATCH-SUMMARY.
+           DISPLAY "---- BATCH SHOPPER DETAIL ----".
+           PERFORM VARYING CUST-IDX FROM 1 BY 1
+                 UNTIL CUST-IDX > CUST-COUNT
+              COMPUTE SHOPPER-CASH = CUST-INITIAL-MONEY (CUST-IDX)
+                 - CUST-MONEY-END (CUST-IDX)
+              END-COMPUTE
+              DISPLAY "SHOPPER " CUST-IDX " SPENT:" SHOPPER-CASH
+                 " ITEMS:" CUST-BAG (CUST-IDX)
+           END-PERFORM.
+           DISPLAY "-------------------------------".
+       BATCH-SUMMARY-FN.
+           EXIT.
+
+       LOAD-SHIFT-TOTALS.
+           OPEN INPUT SHIFT-TOTALS-FILE.
+           IF SHIFT-TOTALS-STAT = "00"
+              READ SHIFT-TOTALS-FILE
+              MOVE ST-DAY-TOTAL-CASH  TO DAY-TOTAL-CASH
+              MOVE ST-DAY-TOTAL-ITEMS TO DAY-TOTAL-ITEMS
+              MOVE ST-DAY-SHOPPER-CNT TO DAY-SHOPPER-CNT
+              CLOSE SHIFT-TOTALS-FILE
            ELSE
-               GO TO BUY-VEG
+              CLOSE SHIFT-TOTALS-FILE
            END-IF.
-       CHECK-FN. 
+       LOAD-SHIFT-TOTALS-FN.
            EXIT.
-       PRINT.
-           MOVE MONEY TO REST.
-           DISPLAY "REST:" MONEY.
-           DISPLAY "NB OF PRODUCTS:" BAG.			
-       FIN.
-          STOP RUN.
-          
-       ISNEEDED.
-          COMPUTE NEED = FUNCTION RANDOM (1) * 2. 
-       ISNEEDED-FN.
+
+       SAVE-SHIFT-TOTALS.
+           MOVE DAY-TOTAL-CASH  TO ST-DAY-TOTAL-CASH.
+           MOVE DAY-TOTAL-ITEMS TO ST-DAY-TOTAL-ITEMS.
+           MOVE DAY-SHOPPER-CNT TO ST-DAY-SHOPPER-CNT.
+           OPEN OUTPUT SHIFT-TOTALS-FILE.
+           WRITE SHIFT-TOTALS-RECORD.
+           CLOSE SHIFT-TOTALS-FILE.
+       SAVE-SHIFT-TOTALS-FN.
            EXIT.
-           
-       INIT-PRD.
-          COMPUTE QT-VEG = FUNCTION RANDOM (1) * 10
-          COMPUTE QT-MEAT = FUNCTION RANDOM (1) * 10
-          COMPUTE QT-BREAD = FUNCTION RANDOM (1) * 10
-          COMPUTE QT-MILK = FUNCTION RANDOM (1) * 10
-          COMPUTE QT-FRUIT = FUNCTION RANDOM (1) * 10
-          COMPUTE PR-VEG = FUNCTION RANDOM (1) * 10 + 3
-          COMPUTE PR-MEAT = FUNCTION RANDOM (1) * 10 + 5
-          COMPUTE PR-BREAD = FUNCTION RANDOM (1) * 10 + 1
-          COMPUTE PR-MILK = FUNCTION RANDOM (1) * 10 + 2
-          COMPUTE PR-FRUIT = FUNCTION RANDOM (1) * 10 + 1.
-      
-          
-       INIT-PRD-FN. 
-           EXIT.
\ No newline at end of file
+
+      *-----low-stock lines now also go to a small exceptions file
+      *-----we can hand to purchasing, not just the console (req015)
+       REORDER-CHECK.
+           DISPLAY "------ LOW-STOCK REORDER REPORT ------".
+           OPEN EXTEND REORDER-EXCP-FILE.
+           IF REORDER-EXCP-STAT = "05" OR REORDER-EXCP-STAT = "35"
+              OPEN OUTPUT REORDER-EXCP-FILE
+           END-IF.
+           PERFORM VARYING PROD-IDX FROM 1 BY 1 UNTIL PROD-IDX > 5
+              IF PROD-QTY (PROD-IDX) < REORDER-QTY
+                 DISPLAY "REORDER: " PROD-NAME (PROD-IDX)
+                    " QTY ON HAND:" PROD-QTY (PROD-IDX)
+                 STRING "REORDER: " PROD-NAME (PROD-IDX)
+                    " QTY ON HAND: " PROD-QTY (PROD-IDX)
+                    DELIMITED BY SIZE INTO REORDER-EXCP-RECORD
+                 WRITE REORDER-EXCP-RECORD
+              END-IF
+           END-PERFORM.
+           CLOSE REORDER-EXCP-FILE.
+       REORDER-CHECK-FN.
+           EXIT.
+
+       SAVE-INV.
+           OPEN I-O SHOP-INV-FILE.
+           IF SHOP-INV-STAT = "35"
+              OPEN OUTPUT SHOP-INV-FILE
+              CLOSE SHOP-INV-FILE
+              OPEN I-O SHOP-INV-FILE
+           END-IF.
+           MOVE "SHOP-INV-FILE" TO FS-FILE-NAME.
+           MOVE "SAVE-INV" TO FS-PARAGRAPH.
+           MOVE SHOP-INV-STAT TO FS-STATUS-CODE.
+           PERFORM FS-CHECK-STATUS.
+           IF FS-ERROR
+              MOVE "SHOP" TO EXCP-LOG-PROGRAM
+              MOVE "SAVE-INV" TO EXCP-LOG-PARAGRAPH
+              MOVE FS-STATUS-MESSAGE TO EXCP-LOG-CONDITION
+              PERFORM EXLOG-WRITE-ENTRY
+           END-IF.
+           PERFORM VARYING PROD-IDX FROM 1 BY 1 UNTIL PROD-IDX > 5
+              MOVE PROD-NAME (PROD-IDX)  TO INV-ITEM-CODE
+              MOVE PROD-QTY (PROD-IDX)   TO INV-QTY
+              MOVE PROD-PRICE (PROD-IDX) TO INV-PRICE
+              REWRITE SHOP-INV-RECORD
+                 INVALID KEY
+                    WRITE SHOP-INV-RECORD
+              END-REWRITE
+           END-PERFORM.
+           CLOSE SHOP-INV-FILE.
+       SAVE-INV-FN.
+           EXIT.
+
+       COPY FSCHECK.
+
+       COPY EXCLOGPR.
