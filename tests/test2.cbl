@@ -4,119 +4,295 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "empdb.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMP-ID
+                  FILE STATUS IS EMP-STAT.
 
+           SELECT AGE-RPT-FILE ASSIGN TO "agerpt.prt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS AGE-RPT-STAT.
+
+           COPY EXCLOGFC.
 
        DATA DIVISION.
        FILE SECTION.
-       
+       FD  EMP-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'empdb.dat'.
+       01  EMP-RECORD.
+           COPY EMPID REPLACING ==01== BY ==02==.
+           02 EMP-LNAME     PIC A(15).
+           02 EMP-FNAME     PIC A(15).
+           02 EMP-MINIT     PIC A.
+           02 EMP-BDATE     PIC X(10).
+           02 EMP-AGE       PIC X(2).
+           02 EMP-ADDR      PIC A(20).
+           02 EMP-PCODE     PIC 9(4).
+           02 EMP-TELNO     PIC 9(7).
+           02 EMP-CTCNO     PIC 9(11).
+           02 EMP-DEPT      PIC A(15).
+           02 EMP-RATE      PIC 9(6)V99.
+           02 EMP-ERATE     PIC ZZZ,Z99.99.
+           02 EMP-HDATE     PIC X(10).
+           02 EMP-SSS       PIC 9(10).
+           02 EMP-PHLTH     PIC 9(12).
+           02 EMP-PIBIG     PIC 9(12).
+           02 EMP-TIN       PIC 9(12).
+           02 EMP-CVSTAT    PIC A(10).
+           02 EMP-DPNDTS    PIC 9(2).
+           02 EMP-WRKHRS    PIC 9(3)V9.
+           02 EMP-EWRKHRS   PIC Z99.9.
+           02 EMP-RECSTAT   PIC 9.
+           02 EMP-CHGUSER   PIC X(10).
+           02 EMP-CHGDATE   PIC X(10).
+
+       FD  AGE-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AGE-RPT-RECORD.
+           02 RPT-ID        PIC Z(5).
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 RPT-LNAME     PIC A(15).
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 RPT-FNAME     PIC A(15).
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 RPT-AGE       PIC ZZ9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 RPT-RETIRE    PIC A(3).
+
+       COPY EXCLOGFD.
 
        WORKING-STORAGE SECTION.
+       COPY EXCLOGWS.
+       77  EMP-STAT          PIC XX.
+       77  AGE-RPT-STAT      PIC XX.
+
        01  WS-AGE            PIC 999.
-       01  WS-TEMP.
-           05  WS-BIRTH-YEAR   PIC 9999.
-           05  WS-CURRENT-YEAR PIC 9999.
-
-       01  WS-DATE.
-           05  WS-YEAR PIC 99.
-           05  WS-MONTH PIC 99.
-           05  WS-DAY   PIC 99.
+       01  WS-RETIRE-FLAG    PIC X.
+       01  WS-RETIREMENT-AGE PIC 999 VALUE 65.
+       01  WS-VALID-FLAG     PIC X VALUE "Y".
+
+       01  WS-BIRTH-DATE-IN  PIC X(10).
+       01  WS-BIRTH-DATE.
+           05  WS-BIRTH-MONTH   PIC 99.
+           05  WS-BIRTH-DAY     PIC 99.
+           05  WS-BIRTH-YEAR    PIC 9999.
+
+       01  WS-ASOF-CHOICE    PIC X.
+       01  WS-ASOF-DATE-IN   PIC X(10).
+       01  WS-ASOF-DATE.
+           05  WS-ASOF-MONTH    PIC 99.
+           05  WS-ASOF-DAY      PIC 99.
+           05  WS-ASOF-YEAR     PIC 9999.
+
+       01  WS-SYS-DATE.
+           05  WS-SYS-YEAR PIC 99.
+           05  WS-SYS-MONTH PIC 99.
+           05  WS-SYS-DAY   PIC 99.
+
+       01  WS-BATCH-CHOICE   PIC 9.
        01  WS-NAME.
            05  WS-FIRST-NAME   PIC X(10).
            05  WS-LAST-NAME    PIC X(10).
+
        01  WS-DISPLAY-DATE.
            05  WS-DISPLAY-MONTH        PIC 99.
            05  FILLER          PIC X VALUE "/".
            05  WS-DISPLAY-DAY          PIC 99.
            05  FILLER          PIC X VALUE "/".
-           05  WS-DISPLAY-YEAR         PIC 99.
+           05  WS-DISPLAY-YEAR         PIC 9999.
 
 
        PROCEDURE DIVISION.
 
        0100-START-HERE.
+           PERFORM 0110-GET-SYS-DATE.
+           DISPLAY "Run batch age report across emp-file? (1=yes/0=no"
+                   "): " WITH NO ADVANCING.
+           ACCEPT WS-BATCH-CHOICE.
+           IF WS-BATCH-CHOICE = 1
+              PERFORM 0600-BATCH-REPORT
+           ELSE
+              PERFORM 0200-INTERACTIVE
+           END-IF.
+           GOBACK.
 
-           INITIALIZE WS-AGE.
-           DISPLAY "Who are you? : ".
+       0110-GET-SYS-DATE.
+           ACCEPT WS-SYS-DATE FROM DATE.
+           MOVE WS-SYS-MONTH TO WS-ASOF-MONTH.
+           MOVE WS-SYS-DAY   TO WS-ASOF-DAY.
+           COMPUTE WS-ASOF-YEAR = WS-SYS-YEAR + 2000.
+
+       0200-INTERACTIVE.
+           DISPLAY "Who are you? : " WITH NO ADVANCING.
            ACCEPT WS-FIRST-NAME.
 
-           DISPLAY "What is your birth date? (YYYY) : ".
-
-           ACCEPT WS-BIRTH-YEAR.
-           ACCEPT WS-DATE FROM DATE.
-
-           MOVE WS-MONTH TO WS-DISPLAY-MONTH.
-           MOVE WS-DAY TO WS-DISPLAY-DAY.
-           MOVE WS-YEAR TO WS-DISPLAY-YEAR.
-
-           COMPUTE WS-CURRENT-YEAR = WS-YEAR + 2000.
-           COMPUTE WS-AGE = WS-CURRENT-YEAR - WS-BIRTH-YEAR.
-
-           DISPLAY "Thank you for using my calculator  ", WS-FIRST-NAME.
-           DISPLAY "Today's date is ", WS-DISPLAY-DATE.
-           DISPLAY "And your age is ", WS-AGE.
-
-           COMPUTE PAYMENT-RND ROUNDED PAYMENT-TRUNC =
-            (INITIAL-PRINCIPAL * INTEREST-PER-PERIOD) /
-            (1 - (1 +  INTEREST-PER-PERIOD) **
-            (-  NUMBER-OF-PERIODS)).
-
-           DELETE STUDENT RECORD
-            INVALID KEY DISPLAY 'Invalid Key'
-            NOT INVALID KEY DISPLAY 'Record Deleted'
-           END-DELETE.
-
-           EVALUATE menu-input
-            WHEN "0"
-                CALL init-proc
-            WHEN "1" THRU "9"
-                CALL process-proc
-            WHEN "R"
-                CALL read-parms
-            WHEN "X"
-                CALL cleanup-proc
-            WHEN OTHER
-                CALL error-proc
-           END-EVALUATE;
-
-           EVALUATE TRUE
-            WHEN WS-A > 2
-                DISPLAY 'WS-A GREATER THAN 2'
-
-            WHEN WS-A < 0
-                DISPLAY 'WS-A LESS THAN 0'
-
-            WHEN OTHER
-                DISPLAY 'INVALID VALUE OF WS-A'
-           END-EVALUATE.
-           
-             READ EMPLOYEE INTO WS-EMPL     
-              KEY IS EMPL-ID               
-              INVALID KEY                  
-                 DISPLAY 'RECEORD KEY IS INVALID'
-              NOT INVALID KEY                    
-                 DISPLAY 'REC : ' WS-EMPL2
-                 
-             RELEASE SORT-RECORD FROM  INPUT-RECORD          
-             END-READ   
-             
-             REWRITE LOG-RECORD FROM A
-             END-REWRITE.
-             
-             SUBTRACT A B FROM C D                             
-
-           SUBTRACT A B C FROM D GIVING E      
-
-           SUBTRACT  CORR WS-GR1 FROM WS-GR2        
-           
-           
-           IF NEED = 1 AND QT-BREAD > 0
-               IF MONEY > PR-BREAD AND BAG < MAX-CAP
-            	ADD 1 TO BAG
-           
-           
-       
-    
-
-           STOP RUN.
-
-          END PROGRAM AGE-CALC.
\ No newline at end of file
+           MOVE "N" TO WS-VALID-FLAG.
+           PERFORM 0250-GET-BIRTH-DATE
+              UNTIL WS-VALID-FLAG = "Y".
+
+           PERFORM 0270-GET-ASOF-DATE.
+
+           PERFORM 0300-COMPUTE-AGE.
+           PERFORM 0350-RETIREMENT-CHECK.
+
+           MOVE WS-ASOF-MONTH TO WS-DISPLAY-MONTH.
+           MOVE WS-ASOF-DAY   TO WS-DISPLAY-DAY.
+           MOVE WS-ASOF-YEAR  TO WS-DISPLAY-YEAR.
+
+           DISPLAY "Thank you for using my calculator  " WS-FIRST-NAME.
+           DISPLAY "As-of date is " WS-DISPLAY-DATE.
+           DISPLAY "And your age is " WS-AGE.
+           IF WS-RETIRE-FLAG = "Y"
+              DISPLAY "You are eligible for retirement."
+           ELSE
+              DISPLAY "You are not yet eligible for retirement."
+           END-IF.
+
+     **-----ask for a birth date and validate the year (req 037)
+       0250-GET-BIRTH-DATE.
+           MOVE "Y" TO WS-VALID-FLAG.
+           DISPLAY "What is your birth date? (MM/DD/YYYY) : "
+                   WITH NO ADVANCING.
+           ACCEPT WS-BIRTH-DATE-IN.
+           IF (WS-BIRTH-DATE-IN(3:1) NOT = "/")
+                 OR (WS-BIRTH-DATE-IN(6:1) NOT = "/")
+              MOVE "N" TO WS-VALID-FLAG
+              DISPLAY "!!!Birth date must be MM/DD/YYYY. Re-enter."
+           ELSE
+              IF FUNCTION TEST-NUMVAL (WS-BIRTH-DATE-IN(1:2)) NOT = 0
+                    OR FUNCTION TEST-NUMVAL (WS-BIRTH-DATE-IN(4:2))
+                       NOT = 0
+                    OR FUNCTION TEST-NUMVAL (WS-BIRTH-DATE-IN(7:4))
+                       NOT = 0
+                 MOVE "N" TO WS-VALID-FLAG
+                 DISPLAY "!!!Birth date must be all numbers. "
+                         "Re-enter."
+              ELSE
+                 COMPUTE WS-BIRTH-MONTH =
+                         FUNCTION NUMVAL(WS-BIRTH-DATE-IN(1:2))
+                 COMPUTE WS-BIRTH-DAY =
+                         FUNCTION NUMVAL(WS-BIRTH-DATE-IN(4:2))
+                 COMPUTE WS-BIRTH-YEAR =
+                         FUNCTION NUMVAL(WS-BIRTH-DATE-IN(7:4))
+                 IF WS-BIRTH-YEAR < 1900
+                       OR WS-BIRTH-YEAR > WS-ASOF-YEAR
+                    MOVE "N" TO WS-VALID-FLAG
+                    DISPLAY "!!!Birth year must be between 1900 and "
+                            "the current year. Re-enter."
+                 END-IF
+                 IF WS-BIRTH-MONTH < 1 OR WS-BIRTH-MONTH > 12
+                    MOVE "N" TO WS-VALID-FLAG
+                    DISPLAY "!!!Birth month must be 01-12. Re-enter."
+                 END-IF
+                 IF WS-BIRTH-DAY < 1 OR WS-BIRTH-DAY > 31
+                    MOVE "N" TO WS-VALID-FLAG
+                    DISPLAY "!!!Birth day must be 01-31. Re-enter."
+                 END-IF
+              END-IF
+           END-IF.
+
+     **-----let the caller compute age as of a supplied date (req 038)
+       0270-GET-ASOF-DATE.
+           DISPLAY "Compute age as of a different date? (Y/N): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-ASOF-CHOICE.
+           IF WS-ASOF-CHOICE = "Y" OR WS-ASOF-CHOICE = "y"
+              DISPLAY "As-of date (MM/DD/YYYY) : " WITH NO ADVANCING
+              ACCEPT WS-ASOF-DATE-IN
+              IF FUNCTION TEST-NUMVAL (WS-ASOF-DATE-IN(1:2)) NOT = 0
+                    OR FUNCTION TEST-NUMVAL (WS-ASOF-DATE-IN(4:2))
+                       NOT = 0
+                    OR FUNCTION TEST-NUMVAL (WS-ASOF-DATE-IN(7:4))
+                       NOT = 0
+                 DISPLAY "!!!As-of date must be all numbers. "
+                         "Re-enter."
+                 GO TO 0270-GET-ASOF-DATE
+              END-IF
+              COMPUTE WS-ASOF-MONTH =
+                      FUNCTION NUMVAL(WS-ASOF-DATE-IN(1:2))
+              COMPUTE WS-ASOF-DAY =
+                      FUNCTION NUMVAL(WS-ASOF-DATE-IN(4:2))
+              COMPUTE WS-ASOF-YEAR =
+                      FUNCTION NUMVAL(WS-ASOF-DATE-IN(7:4))
+           END-IF.
+
+     **-----date-accurate age: subtract a year if the as-of month/day
+     **-----hasn't reached the birth month/day yet (req 034)
+       0300-COMPUTE-AGE.
+           COMPUTE WS-AGE = WS-ASOF-YEAR - WS-BIRTH-YEAR.
+           IF WS-ASOF-MONTH < WS-BIRTH-MONTH
+              SUBTRACT 1 FROM WS-AGE
+           ELSE
+              IF WS-ASOF-MONTH = WS-BIRTH-MONTH
+                    AND WS-ASOF-DAY < WS-BIRTH-DAY
+                 SUBTRACT 1 FROM WS-AGE
+              END-IF
+           END-IF.
+
+     **-----flag retirement eligibility (req 035)
+       0350-RETIREMENT-CHECK.
+           IF WS-AGE >= WS-RETIREMENT-AGE
+              MOVE "Y" TO WS-RETIRE-FLAG
+           ELSE
+              MOVE "N" TO WS-RETIRE-FLAG
+           END-IF.
+
+     **-----batch age report across every employee on emp-file
+     **-----(req 036), always computed as of today's date
+       0600-BATCH-REPORT.
+           MOVE WS-SYS-MONTH TO WS-ASOF-MONTH.
+           MOVE WS-SYS-DAY   TO WS-ASOF-DAY.
+           COMPUTE WS-ASOF-YEAR = WS-SYS-YEAR + 2000.
+
+           OPEN INPUT EMP-FILE.
+           IF EMP-STAT NOT = "00"
+              DISPLAY "!!!Cannot open emp-file, status " EMP-STAT
+              MOVE "AGE-CALC" TO EXCP-LOG-PROGRAM
+              MOVE "0600-BATCH-REPORT" TO EXCP-LOG-PARAGRAPH
+              MOVE "CANNOT OPEN EMP-FILE" TO EXCP-LOG-CONDITION
+              PERFORM EXLOG-WRITE-ENTRY
+           ELSE
+              OPEN OUTPUT AGE-RPT-FILE
+              DISPLAY "------ EMPLOYEE AGE / RETIREMENT REPORT ------"
+              MOVE 1 TO EMP-ID
+              START EMP-FILE KEY IS NOT LESS THAN EMP-ID
+                  INVALID KEY CONTINUE
+              END-START
+              PERFORM UNTIL EMP-STAT NOT = "00"
+                 READ EMP-FILE NEXT RECORD
+                    AT END MOVE "10" TO EMP-STAT
+                    NOT AT END
+                       PERFORM 0650-BATCH-ONE-EMPLOYEE
+                 END-READ
+              END-PERFORM
+              CLOSE EMP-FILE
+              CLOSE AGE-RPT-FILE
+           END-IF.
+
+       0650-BATCH-ONE-EMPLOYEE.
+           COMPUTE WS-BIRTH-MONTH =
+                   FUNCTION NUMVAL(EMP-BDATE(1:2))
+           COMPUTE WS-BIRTH-DAY =
+                   FUNCTION NUMVAL(EMP-BDATE(4:2))
+           COMPUTE WS-BIRTH-YEAR =
+                   FUNCTION NUMVAL(EMP-BDATE(7:4))
+           PERFORM 0300-COMPUTE-AGE.
+           PERFORM 0350-RETIREMENT-CHECK.
+           MOVE EMP-ID TO RPT-ID.
+           MOVE EMP-LNAME TO RPT-LNAME.
+           MOVE EMP-FNAME TO RPT-FNAME.
+           MOVE WS-AGE TO RPT-AGE.
+           IF WS-RETIRE-FLAG = "Y"
+              MOVE "YES" TO RPT-RETIRE
+           ELSE
+              MOVE "NO" TO RPT-RETIRE
+           END-IF.
+           WRITE AGE-RPT-RECORD.
+           DISPLAY RPT-ID " " RPT-LNAME " " RPT-FNAME
+                   " AGE:" WS-AGE " RETIRE:" RPT-RETIRE.
+
+           COPY EXCLOGPR.
+
+          END PROGRAM AGE-CALC.
