@@ -0,0 +1,388 @@
+      *****************************************************************
+      * RECONCILE.cbl - control-total reconciliation utility across   *
+      * the employee, payroll and loan-ledger extracts. Req 049.      *
+      *                                                                *
+      * Matches EMP-FILE (empdb.dat) against the payroll extract       *
+      * (payroll.prt) by employee ID - both are produced/read in       *
+      * ascending EMP-ID order (ADD.cob's payroll-choice writes the    *
+      * extract via START/READ NEXT on EMP-FILE), so a classic         *
+      * match-merge catches any employee present on one side only and  *
+      * any payroll-dollar control-total mismatch. The loan ledger     *
+      * (loanledgr.dat) is not 1:1 with every employee - only those    *
+      * who took a loan - so it is reconciled separately: each ledger  *
+      * entry's employee ID is looked up on EMP-FILE to catch an       *
+      * orphan loan record, and its own headcount/dollar control total *
+      * is reported alongside the others.                              *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "empdb.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS EMP-ID
+                  FILE STATUS IS EMP-STAT.
+
+           SELECT PAYROLL-FILE ASSIGN TO "payroll.prt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS PAYROLL-STAT.
+
+           SELECT LOAN-LEDGER-FILE ASSIGN TO "loanledgr.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LEDGER-LOAN-ID
+                  FILE STATUS IS LEDGER-STAT.
+
+           SELECT RECON-RPT-FILE ASSIGN TO "reconcile.prt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS RECON-RPT-STAT.
+
+           COPY EXCLOGFC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'empdb.dat'.
+       01  EMP-RECORD.
+           COPY EMPID REPLACING ==01== BY ==02==.
+           02 EMP-LNAME     PIC A(15).
+           02 EMP-FNAME     PIC A(15).
+           02 EMP-MINIT     PIC A.
+           02 EMP-BDATE     PIC X(10).
+           02 EMP-AGE       PIC X(2).
+           02 EMP-ADDR      PIC A(20).
+           02 EMP-PCODE     PIC 9(4).
+           02 EMP-TELNO     PIC 9(7).
+           02 EMP-CTCNO     PIC 9(11).
+           02 EMP-DEPT      PIC A(15).
+           02 EMP-RATE      PIC 9(6)V99.
+           02 EMP-ERATE     PIC ZZZ,Z99.99.
+           02 EMP-HDATE     PIC X(10).
+           02 EMP-SSS       PIC 9(10).
+           02 EMP-PHLTH     PIC 9(12).
+           02 EMP-PIBIG     PIC 9(12).
+           02 EMP-TIN       PIC 9(12).
+           02 EMP-CVSTAT    PIC A(10).
+           02 EMP-DPNDTS    PIC 9(2).
+           02 EMP-WRKHRS    PIC 9(3)V9.
+           02 EMP-EWRKHRS   PIC Z99.9.
+           02 EMP-RECSTAT   PIC 9.
+           02 EMP-CHGUSER   PIC X(10).
+           02 EMP-CHGDATE   PIC X(10).
+
+       FD  PAYROLL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PAYROLL-RECORD.
+           02 PR-ID         PIC Z(5).
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 PR-LNAME      PIC A(15).
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 PR-FNAME      PIC A(15).
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 PR-RATE       PIC ZZZ,ZZ9.99.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 PR-WRKHRS     PIC ZZ9.9.
+           02 FILLER        PIC X(2)  VALUE SPACES.
+           02 PR-GROSS      PIC ZZZ,ZZ9.99.
+
+       FD  LOAN-LEDGER-FILE
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS 'loanledgr.dat'.
+       01  LOAN-LEDGER-RECORD.
+           02 LEDGER-LOAN-ID    PIC 9(14).
+           02 LEDGER-EMID       PIC 9(5).
+           02 LEDGER-PV         PIC 9(6)V99.
+           02 LEDGER-RATE       PIC 99V9(4).
+           02 LEDGER-TERM       PIC 99V99.
+           02 LEDGER-PAYMENT    PIC 9(9)V99.
+           02 LEDGER-DATE       PIC X(10).
+
+       FD  RECON-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RECON-RPT-RECORD     PIC X(80).
+
+       COPY EXCLOGFD.
+
+       WORKING-STORAGE SECTION.
+       COPY FILESTAT.
+       COPY EXCLOGWS.
+       77  EMP-STAT            PIC XX.
+       77  PAYROLL-STAT        PIC XX.
+       77  LEDGER-STAT         PIC XX.
+       77  RECON-RPT-STAT      PIC XX.
+
+       01  WS-EMP-EOF          PIC X VALUE "N".
+       01  WS-PAYROLL-EOF      PIC X VALUE "N".
+       01  WS-LEDGER-EOF       PIC X VALUE "N".
+       01  WS-GOT-PAYROLL-REC  PIC X.
+       01  WS-PAYROLL-LINES-READ PIC 9(6) VALUE 0.
+
+       01  WS-CUR-EMP-ID       PIC 9(5).
+       01  WS-CUR-PR-ID        PIC 9(5).
+
+       01  WS-EMP-COUNT        PIC 9(6) VALUE 0.
+       01  WS-PAYROLL-COUNT    PIC 9(6) VALUE 0.
+       01  WS-MATCH-MISMATCH-CNT PIC 9(4) VALUE 0.
+
+       01  WS-EMP-GROSS-TOTAL     PIC 9(9)V99 VALUE 0.
+       01  WS-PAYROLL-GROSS-TOTAL PIC 9(9)V99 VALUE 0.
+       01  WS-COMPUTED-GROSS      PIC 9(9)V99.
+       01  WS-GROSS-DIFF           PIC S9(9)V99.
+
+       01  WS-PR-GROSS-NUM         PIC 9(7)V99.
+
+       01  WS-LEDGER-COUNT         PIC 9(6) VALUE 0.
+       01  WS-LEDGER-ORPHAN-CNT    PIC 9(4) VALUE 0.
+       01  WS-LEDGER-PAYMENT-TOTAL PIC 9(9)V99 VALUE 0.
+
+       01  WS-ID-OUT               PIC Z(5).
+       01  WS-AMT-OUT              PIC $$$,$$$,$$9.99.
+       01  WS-CNT-OUT              PIC ZZZ,ZZ9.
+       01  WS-DIFF-OUT             PIC -$$,$$$,$$9.99.
+       01  WS-LINE                 PIC X(80).
+
+       PROCEDURE DIVISION.
+       0100-START-HERE.
+           OPEN INPUT EMP-FILE.
+           MOVE "EMP-FILE" TO FS-FILE-NAME.
+           MOVE "0100-START-HERE" TO FS-PARAGRAPH.
+           MOVE EMP-STAT TO FS-STATUS-CODE.
+           PERFORM FS-CHECK-STATUS.
+
+           OPEN INPUT PAYROLL-FILE.
+           MOVE "PAYROLL-FILE" TO FS-FILE-NAME.
+           MOVE PAYROLL-STAT TO FS-STATUS-CODE.
+           PERFORM FS-CHECK-STATUS.
+
+           OPEN INPUT LOAN-LEDGER-FILE.
+           MOVE "LOAN-LEDGER-FILE" TO FS-FILE-NAME.
+           MOVE LEDGER-STAT TO FS-STATUS-CODE.
+           PERFORM FS-CHECK-STATUS.
+
+           OPEN OUTPUT RECON-RPT-FILE.
+
+           IF EMP-STAT NOT = "00" OR PAYROLL-STAT NOT = "00"
+              MOVE "!!!Cannot run reconciliation - EMP-FILE or "
+                 & "PAYROLL-FILE did not open" TO WS-LINE
+              PERFORM 0900-WRITE-LINE
+              MOVE "RECONCILE" TO EXCP-LOG-PROGRAM
+              MOVE "0100-START-HERE" TO EXCP-LOG-PARAGRAPH
+              MOVE "CANNOT OPEN EMP-FILE/PAYROLL-FILE" TO
+                 EXCP-LOG-CONDITION
+              PERFORM EXLOG-WRITE-ENTRY
+           ELSE
+              PERFORM 0200-RECONCILE-EMP-PAYROLL
+              IF LEDGER-STAT = "00"
+                 PERFORM 0300-RECONCILE-LOAN-LEDGER
+              END-IF
+              PERFORM 0400-PRINT-SUMMARY
+           END-IF.
+
+           CLOSE EMP-FILE PAYROLL-FILE RECON-RPT-FILE.
+           IF LEDGER-STAT = "00"
+              CLOSE LOAN-LEDGER-FILE
+           END-IF.
+           STOP RUN.
+
+     **-----match EMP-FILE against the payroll extract in EMP-ID
+     **-----order; either stream running ahead of the other's key
+     **-----means an employee exists on only one side
+       0200-RECONCILE-EMP-PAYROLL.
+           MOVE 1 TO EMP-ID.
+           START EMP-FILE KEY IS NOT LESS THAN EMP-ID
+              INVALID KEY MOVE "Y" TO WS-EMP-EOF.
+           PERFORM 0210-READ-NEXT-EMP.
+           PERFORM 0220-READ-NEXT-PAYROLL.
+
+           PERFORM UNTIL WS-EMP-EOF = "Y" AND WS-PAYROLL-EOF = "Y"
+              EVALUATE TRUE
+                 WHEN WS-CUR-EMP-ID < WS-CUR-PR-ID
+                    MOVE WS-CUR-EMP-ID TO WS-ID-OUT
+                    STRING "MISMATCH: EMPLOYEE " WS-ID-OUT
+                       " MISSING FROM PAYROLL EXTRACT"
+                       DELIMITED BY SIZE INTO WS-LINE
+                    PERFORM 0900-WRITE-LINE
+                    ADD 1 TO WS-MATCH-MISMATCH-CNT
+                    ADD 1 TO WS-EMP-COUNT
+                    COMPUTE WS-COMPUTED-GROSS =
+                            EMP-RATE * EMP-WRKHRS
+                    ADD WS-COMPUTED-GROSS TO WS-EMP-GROSS-TOTAL
+                    PERFORM 0210-READ-NEXT-EMP
+                 WHEN WS-CUR-PR-ID < WS-CUR-EMP-ID
+                    MOVE WS-CUR-PR-ID TO WS-ID-OUT
+                    STRING "MISMATCH: PAYROLL RECORD " WS-ID-OUT
+                       " HAS NO MATCHING EMPLOYEE"
+                       DELIMITED BY SIZE INTO WS-LINE
+                    PERFORM 0900-WRITE-LINE
+                    ADD 1 TO WS-MATCH-MISMATCH-CNT
+                    ADD 1 TO WS-PAYROLL-COUNT
+                    MOVE PR-GROSS TO WS-PR-GROSS-NUM
+                    ADD WS-PR-GROSS-NUM TO WS-PAYROLL-GROSS-TOTAL
+                    PERFORM 0220-READ-NEXT-PAYROLL
+                 WHEN OTHER
+                    ADD 1 TO WS-EMP-COUNT
+                    ADD 1 TO WS-PAYROLL-COUNT
+                    COMPUTE WS-COMPUTED-GROSS =
+                            EMP-RATE * EMP-WRKHRS
+                    ADD WS-COMPUTED-GROSS TO WS-EMP-GROSS-TOTAL
+                    MOVE PR-GROSS TO WS-PR-GROSS-NUM
+                    ADD WS-PR-GROSS-NUM TO WS-PAYROLL-GROSS-TOTAL
+                    COMPUTE WS-GROSS-DIFF =
+                            WS-COMPUTED-GROSS - WS-PR-GROSS-NUM
+                    IF WS-GROSS-DIFF NOT = 0
+                       MOVE EMP-ID TO WS-ID-OUT
+                       MOVE WS-GROSS-DIFF TO WS-DIFF-OUT
+                       STRING "MISMATCH: EMPLOYEE " WS-ID-OUT
+                          " GROSS PAY DIFFERS BY " WS-DIFF-OUT
+                          DELIMITED BY SIZE INTO WS-LINE
+                       PERFORM 0900-WRITE-LINE
+                       ADD 1 TO WS-MATCH-MISMATCH-CNT
+                    END-IF
+                    PERFORM 0210-READ-NEXT-EMP
+                    PERFORM 0220-READ-NEXT-PAYROLL
+              END-EVALUATE
+           END-PERFORM.
+       0200-RECONCILE-EMP-PAYROLL-FN.
+           EXIT.
+
+       0210-READ-NEXT-EMP.
+           IF WS-EMP-EOF NOT = "Y"
+              READ EMP-FILE NEXT RECORD
+                 AT END
+                    MOVE "Y" TO WS-EMP-EOF
+                    MOVE 99999 TO WS-CUR-EMP-ID
+                 NOT AT END
+                    MOVE EMP-ID TO WS-CUR-EMP-ID
+              END-READ
+           END-IF.
+       0210-READ-NEXT-EMP-FN.
+           EXIT.
+
+     **-----the payroll extract's first two lines are the column
+     **-----header and a separator (ADD.cob's payroll-choice), not
+     **-----data, so skip them before comparing keys
+       0220-READ-NEXT-PAYROLL.
+           MOVE "N" TO WS-GOT-PAYROLL-REC.
+           PERFORM UNTIL WS-GOT-PAYROLL-REC = "Y"
+                      OR WS-PAYROLL-EOF = "Y"
+              READ PAYROLL-FILE
+                 AT END
+                    MOVE "Y" TO WS-PAYROLL-EOF
+                    MOVE 99999 TO WS-CUR-PR-ID
+                 NOT AT END
+                    ADD 1 TO WS-PAYROLL-LINES-READ
+                    IF WS-PAYROLL-LINES-READ > 2
+                       MOVE PR-ID TO WS-CUR-PR-ID
+                       MOVE "Y" TO WS-GOT-PAYROLL-REC
+                    END-IF
+              END-READ
+           END-PERFORM.
+       0220-READ-NEXT-PAYROLL-FN.
+           EXIT.
+
+     **-----the loan ledger is a subset of employees (only those who
+     **-----took a loan), so it is reconciled by looking each one up
+     **-----on EMP-FILE instead of a key-order match-merge
+       0300-RECONCILE-LOAN-LEDGER.
+           MOVE 0 TO LEDGER-LOAN-ID.
+           START LOAN-LEDGER-FILE KEY IS NOT LESS THAN LEDGER-LOAN-ID
+              INVALID KEY MOVE "Y" TO WS-LEDGER-EOF.
+           PERFORM UNTIL WS-LEDGER-EOF = "Y"
+              READ LOAN-LEDGER-FILE NEXT RECORD
+                 AT END MOVE "Y" TO WS-LEDGER-EOF
+                 NOT AT END
+                    ADD 1 TO WS-LEDGER-COUNT
+                    ADD LEDGER-PAYMENT TO WS-LEDGER-PAYMENT-TOTAL
+                    MOVE LEDGER-EMID TO EMP-ID
+                    READ EMP-FILE
+                       INVALID KEY
+                          MOVE LEDGER-EMID TO WS-ID-OUT
+                          STRING "MISMATCH: LOAN LEDGER ENTRY "
+                             "REFERENCES MISSING EMPLOYEE " WS-ID-OUT
+                             DELIMITED BY SIZE INTO WS-LINE
+                          PERFORM 0900-WRITE-LINE
+                          ADD 1 TO WS-LEDGER-ORPHAN-CNT
+                          ADD 1 TO WS-MATCH-MISMATCH-CNT
+                       NOT INVALID KEY
+                          CONTINUE
+                    END-READ
+              END-READ
+           END-PERFORM.
+       0300-RECONCILE-LOAN-LEDGER-FN.
+           EXIT.
+
+       0400-PRINT-SUMMARY.
+           MOVE "============ RECONCILIATION SUMMARY ============"
+              TO WS-LINE.
+           PERFORM 0900-WRITE-LINE.
+
+           MOVE WS-EMP-COUNT TO WS-CNT-OUT.
+           STRING "EMP-FILE HEADCOUNT       : " WS-CNT-OUT
+              DELIMITED BY SIZE INTO WS-LINE.
+           PERFORM 0900-WRITE-LINE.
+
+           MOVE WS-PAYROLL-COUNT TO WS-CNT-OUT.
+           STRING "PAYROLL RECORD COUNT     : " WS-CNT-OUT
+              DELIMITED BY SIZE INTO WS-LINE.
+           PERFORM 0900-WRITE-LINE.
+
+           MOVE WS-EMP-GROSS-TOTAL TO WS-AMT-OUT.
+           STRING "EMP-FILE COMPUTED GROSS  : " WS-AMT-OUT
+              DELIMITED BY SIZE INTO WS-LINE.
+           PERFORM 0900-WRITE-LINE.
+
+           MOVE WS-PAYROLL-GROSS-TOTAL TO WS-AMT-OUT.
+           STRING "PAYROLL EXTRACT GROSS    : " WS-AMT-OUT
+              DELIMITED BY SIZE INTO WS-LINE.
+           PERFORM 0900-WRITE-LINE.
+
+           MOVE WS-LEDGER-COUNT TO WS-CNT-OUT.
+           STRING "LOAN LEDGER HEADCOUNT    : " WS-CNT-OUT
+              DELIMITED BY SIZE INTO WS-LINE.
+           PERFORM 0900-WRITE-LINE.
+
+           MOVE WS-LEDGER-PAYMENT-TOTAL TO WS-AMT-OUT.
+           STRING "LOAN LEDGER PAYMENT TOTAL: " WS-AMT-OUT
+              DELIMITED BY SIZE INTO WS-LINE.
+           PERFORM 0900-WRITE-LINE.
+
+           MOVE WS-LEDGER-ORPHAN-CNT TO WS-CNT-OUT.
+           STRING "ORPHAN LOAN LEDGER ENTRIES: " WS-CNT-OUT
+              DELIMITED BY SIZE INTO WS-LINE.
+           PERFORM 0900-WRITE-LINE.
+
+           MOVE WS-MATCH-MISMATCH-CNT TO WS-CNT-OUT.
+           STRING "TOTAL MISMATCHES FOUND   : " WS-CNT-OUT
+              DELIMITED BY SIZE INTO WS-LINE.
+           PERFORM 0900-WRITE-LINE.
+
+           MOVE "================================================="
+              TO WS-LINE.
+           PERFORM 0900-WRITE-LINE.
+
+           IF WS-MATCH-MISMATCH-CNT NOT = 0
+              MOVE "RECONCILE" TO EXCP-LOG-PROGRAM
+              MOVE "0400-PRINT-SUMMARY" TO EXCP-LOG-PARAGRAPH
+              MOVE "CONTROL-TOTAL MISMATCH DETECTED" TO
+                 EXCP-LOG-CONDITION
+              PERFORM EXLOG-WRITE-ENTRY
+           END-IF.
+       0400-PRINT-SUMMARY-FN.
+           EXIT.
+
+     **-----writes one line both to reconcile.prt and to the screen,
+     **-----same dual-output idiom as test4.cbl's 710-WRITE-SHIFT-LINE
+       0900-WRITE-LINE.
+           MOVE WS-LINE TO RECON-RPT-RECORD.
+           WRITE RECON-RPT-RECORD.
+           DISPLAY WS-LINE.
+       0900-WRITE-LINE-FN.
+           EXIT.
+
+       COPY FSCHECK.
+
+       COPY EXCLOGPR.
