@@ -0,0 +1,52 @@
+      *****************************************************************
+      * NIGHTBATCH.cbl - nightly batch job stream chaining Employee,  *
+      * loanpymt and AGE-CALC. Req 046.                               *
+      *                                                                *
+      * Job steps:                                                     *
+      *   1. Employee  - generates the payroll extract (payroll.prt)   *
+      *                  and keeps empdb.dat current for the step     *
+      *                  below.                                        *
+      *   2. loanpymt  - runs in batch mode against loanapps.dat,      *
+      *                  applying the same salary-based affordability *
+      *                  cap as the interactive path (keyed off       *
+      *                  empdb.dat) and producing the loan batch       *
+      *                  report.                                       *
+      *   3. AGE-CALC  - runs its batch report across every employee   *
+      *                  in empdb.dat, flagging retirement eligibility.*
+      *                                                                *
+      * Each of these programs still takes its mode/menu choice from   *
+      * an ACCEPT, same as when run interactively; GOBACK (req 045)    *
+      * returns control to this driver instead of ending the job.      *
+      * Running this unattended overnight is an operational matter of  *
+      * feeding those choices as SYSIN cards ahead of time, the same  *
+      * way a mainframe JCL job stream feeds SYSIN data to a step     *
+      * that expects console input - not something this program can  *
+      * script from inside COBOL. For this job stream the cards are, *
+      * in order: "4" and "9" (Employee payroll extract, then exit), *
+      * "1" (loanpymt batch mode), "1" (AGE-CALC batch mode).         *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTBATCH.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       PROCEDURE DIVISION.
+       0100-START-HERE.
+           DISPLAY "===== NIGHTLY BATCH JOB STREAM STARTING =====".
+
+           DISPLAY "STEP 010 - EMPLOYEE PAYROLL EXTRACT".
+           CALL "Employee".
+           DISPLAY "STEP 010 - COMPLETE".
+
+           DISPLAY "STEP 020 - LOANPYMT BATCH ELIGIBILITY PASS".
+           CALL "loanpymt".
+           DISPLAY "STEP 020 - COMPLETE".
+
+           DISPLAY "STEP 030 - AGE-CALC RETIREMENT REPORT".
+           CALL "AGE-CALC".
+           DISPLAY "STEP 030 - COMPLETE".
+
+           DISPLAY "===== NIGHTLY BATCH JOB STREAM FINISHED =====".
+           STOP RUN.
