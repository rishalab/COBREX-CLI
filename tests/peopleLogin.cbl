@@ -8,15 +8,19 @@
              SELECT IN-PUT ASSIGN TO 'input/cpfexists.data'.
              SELECT PEOPLE-RW ASSIGN TO 'storage/people.data'
              ORGANIZATION IS INDEXED
-             ACCESS IS RANDOM
+             ACCESS IS DYNAMIC
              RECORD KEY IS PEOPLE-RW-CPF
              FILE STATUS IS FS.
 
+             COPY EXCLOGFC.
+
 
        DATA DIVISION.
            FILE SECTION.
            FD EXISTS-RW.
            01 EXISTS-RW-FILE.
+               05 EXISTS-RW-CPF PIC A(11).
+               05 EXISTS-RW-DATETIME PIC A(14).
                05 EXISTS-RW-ERROR PIC A(1).
 
            FD IN-PUT.
@@ -28,11 +32,17 @@
                05 PEOPLE-RW-NAME PIC A(255).
                05 PEOPLE-RW-CPF PIC A(11).
                05 PEOPLE-RW-TELEFONE PIC A(10).
+               05 PEOPLE-RW-SALT PIC X(4).
                05 PEOPLE-RW-SENHA PIC A(8).
+               05 PEOPLE-RW-ATTEMPTS PIC 9(2).
+               05 PEOPLE-RW-ROLE PIC X(1).
 
+           COPY EXCLOGFD.
 
 
            WORKING-STORAGE SECTION.
+           COPY FILESTAT.
+           COPY EXCLOGWS.
            01 WS-INPUT.
                05 WS-INPUT-CPF PIC A(11).
 
@@ -40,43 +50,308 @@
                05 WS-PEOPLE-FILE-IN-NAME PIC A(255).
                05 WS-PEOPLE-FILE-IN-CPF PIC A(11).
                05 WS-PEOPLE-FILE-IN-TELEFONE PIC A(10).
+               05 WS-PEOPLE-FILE-IN-SALT PIC X(4).
                05 WS-PEOPLE-FILE-IN-SENHA PIC A(8).
+               05 WS-PEOPLE-FILE-IN-ATTEMPTS PIC 9(2).
+               05 WS-PEOPLE-FILE-IN-ROLE PIC X(1).
            01 WS-EOF PIC A(1).
            01 WS-EXSIST PIC A(1).
            01 WS-CPF PIC A(11).
-           01 FS PIC 9(10) USAGE NATIONAL.
+           01 FS PIC XX.
+
+      *>   Password-hashing-fields.
+           01 WS-SENHA-IN PIC A(8).
+           01 WS-SALT PIC X(4).
+           01 WS-HASHED-SENHA PIC X(8).
+           01 WS-HASH-NUM PIC 9(8).
+           01 WS-HASH-CHAR PIC 9(3).
+           01 WS-HASH-IDX PIC 99.
+           01 WS-MAX-ATTEMPTS PIC 9(2) VALUE 3.
+           01 WS-CHANGE-PW-CHOICE PIC X(1).
+
+      *>   New-user-registration-fields.
+           01 WS-REGISTER-CHOICE PIC X(1).
+           01 WS-REG-NAME PIC A(255).
+           01 WS-REG-CPF PIC A(11).
+           01 WS-REG-TELEFONE PIC A(10).
+           01 WS-REG-SENHA PIC A(8).
+           01 WS-REG-ROLE PIC X(1).
+           01 WS-REG-ADMIN-CPF PIC A(11).
+
+      *>   Salt-generation-fields (req 026) - the salt must not be
+      *>   recomputable from data that is already public (e.g. the
+      *>   new user's own CPF), so it is derived from the current
+      *>   timestamp plus a per-run counter instead.
+           01 WS-SALT-COUNTER PIC 9(4) VALUE 0.
+           01 WS-SALT-SEED PIC 9(4).
+           01 WS-CURRENT-DATETIME PIC X(21).
+
+      *>   Interactive-CPF-check-fields.
+           01 WS-INTERACTIVE-CHOICE PIC X(1).
+
+      *>   CPF-check-digit-fields.
+           01 WS-CPF-VALID PIC X(1).
+           01 WS-CPF-DIGIT PIC 9.
+           01 WS-CPF-SUM PIC 9(4).
+           01 WS-CPF-WEIGHT PIC 99.
+           01 WS-CPF-IDX PIC 99.
+           01 WS-CPF-CHECK1 PIC 9.
+           01 WS-CPF-CHECK2 PIC 9.
 
 
        PROCEDURE DIVISION.
-       
+
        *> Hello this is a comment
-       
-       
-       
-           OPEN INPUT IN-PUT.
-               PERFORM UNTIL WS-EOF='Y'
-                   READ IN-PUT INTO WS-INPUT
-                   AT END MOVE 'Y' TO WS-EOF
-                       not at end
-                       MOVE WS-INPUT-CPF TO WS-CPF
-                       DISPLAY 'AQUI'
-                   END-READ
-               END-PERFORM.
-           CLOSE IN-PUT.
+
+           DISPLAY "Register new user? (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-REGISTER-CHOICE
+           IF WS-REGISTER-CHOICE = "Y" OR WS-REGISTER-CHOICE = "y"
+               PERFORM REGISTER-NEW-USER
+               GOBACK
+           END-IF.
+
+           DISPLAY "Check a single CPF interactively? (Y/N): "
+                   WITH NO ADVANCING
+           ACCEPT WS-INTERACTIVE-CHOICE
+           IF WS-INTERACTIVE-CHOICE = "Y" OR WS-INTERACTIVE-CHOICE = "y"
+               DISPLAY "CPF: " WITH NO ADVANCING
+               ACCEPT WS-CPF
+               PERFORM PROCESS-ONE-CPF
+           ELSE
+               MOVE 'N' TO WS-EOF
+               OPEN INPUT IN-PUT
+                   PERFORM UNTIL WS-EOF='Y'
+                       READ IN-PUT INTO WS-INPUT
+                       AT END MOVE 'Y' TO WS-EOF
+                           not at end
+                           MOVE WS-INPUT-CPF TO WS-CPF
+                           DISPLAY 'AQUI'
+                           PERFORM PROCESS-ONE-CPF
+                       END-READ
+                   END-PERFORM
+               CLOSE IN-PUT
+           END-IF.
+           goback.
+
+     **-----validate, look up and process one CPF; called once for
+     **-----the interactive path and once per record read in batch
+     **-----mode, so a batch input file processes every CPF instead
+     **-----of only the last one read
+       PROCESS-ONE-CPF.
            DISPLAY WS-CPF
-           OPEN I-O PEOPLE-RW
-               MOVE WS-CPF TO PEOPLE-RW-CPF
-               READ PEOPLE-RW INTO WS-PEOPLE-FILE-IN
-                   KEY IS PEOPLE-RW-CPF
-                   INVALID KEY MOVE "0" TO WS-EXSIST
-                   NOT INVALID KEY
-                   MOVE "1" TO WS-EXSIST
-               END-READ
-           CLOSE PEOPLE-RW.
+           PERFORM CPF-VALIDATE
+           IF WS-CPF-VALID = "N"
+               DISPLAY "!!!Malformed CPF (check digit failed)"
+               MOVE "M" TO WS-EXSIST
+           ELSE
+               OPEN I-O PEOPLE-RW
+               MOVE "PEOPLE-RW" TO FS-FILE-NAME
+               MOVE "LOGIN-LOOKUP" TO FS-PARAGRAPH
+               MOVE FS TO FS-STATUS-CODE
+               PERFORM FS-CHECK-STATUS
+                   MOVE WS-CPF TO PEOPLE-RW-CPF
+                   READ PEOPLE-RW INTO WS-PEOPLE-FILE-IN
+                       KEY IS PEOPLE-RW-CPF
+                       INVALID KEY
+                           MOVE "0" TO WS-EXSIST
+                           MOVE "PEOPLELOGIN" TO EXCP-LOG-PROGRAM
+                           MOVE "LOGIN-LOOKUP" TO EXCP-LOG-PARAGRAPH
+                           MOVE "CPF NOT FOUND ON LOOKUP" TO
+                               EXCP-LOG-CONDITION
+                           PERFORM EXLOG-WRITE-ENTRY
+                       NOT INVALID KEY
+                       IF WS-PEOPLE-FILE-IN-ATTEMPTS
+                               >= WS-MAX-ATTEMPTS
+                           DISPLAY "Account locked: too many attempts"
+                           MOVE "L" TO WS-EXSIST
+                       ELSE
+                           DISPLAY "Enter password: "
+                                   WITH NO ADVANCING
+                           ACCEPT WS-SENHA-IN
+                           MOVE WS-PEOPLE-FILE-IN-SALT TO WS-SALT
+                           PERFORM HASH-PASSWORD
+                           IF WS-HASHED-SENHA
+                                   = WS-PEOPLE-FILE-IN-SENHA
+                               MOVE "1" TO WS-EXSIST
+                               MOVE 0 TO WS-PEOPLE-FILE-IN-ATTEMPTS
+                               PERFORM CHANGE-PASSWORD
+                           ELSE
+                               MOVE "0" TO WS-EXSIST
+                               ADD 1 TO WS-PEOPLE-FILE-IN-ATTEMPTS
+                           END-IF
+                           MOVE WS-PEOPLE-FILE-IN TO PEOPLE-RW-FILE
+                           REWRITE PEOPLE-RW-FILE
+                       END-IF
+                   END-READ
+               CLOSE PEOPLE-RW
+           END-IF.
            DISPLAY WS-EXSIST
            OPEN EXTEND EXISTS-RW.
+               MOVE WS-CPF TO EXISTS-RW-CPF
+               MOVE FUNCTION CURRENT-DATE(1:14) TO EXISTS-RW-DATETIME
                MOVE WS-EXSIST TO EXISTS-RW-ERROR
                WRITE EXISTS-RW-FILE
                END-WRITE.
            CLOSE EXISTS-RW.
-           goback.
+
+       CPF-VALIDATE.
+           MOVE "Y" TO WS-CPF-VALID
+
+           MOVE 0 TO WS-CPF-SUM
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX > 9
+               COMPUTE WS-CPF-DIGIT =
+                       FUNCTION NUMVAL(WS-CPF(WS-CPF-IDX:1))
+               COMPUTE WS-CPF-WEIGHT = 11 - WS-CPF-IDX
+               COMPUTE WS-CPF-SUM =
+                       WS-CPF-SUM + WS-CPF-DIGIT * WS-CPF-WEIGHT
+           END-PERFORM
+           COMPUTE WS-CPF-CHECK1 = FUNCTION MOD(WS-CPF-SUM * 10, 11)
+           IF WS-CPF-CHECK1 = 10
+               MOVE 0 TO WS-CPF-CHECK1
+           END-IF
+           COMPUTE WS-CPF-DIGIT = FUNCTION NUMVAL(WS-CPF(10:1))
+           IF WS-CPF-CHECK1 NOT = WS-CPF-DIGIT
+               MOVE "N" TO WS-CPF-VALID
+           END-IF
+
+           MOVE 0 TO WS-CPF-SUM
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX > 10
+               COMPUTE WS-CPF-DIGIT =
+                       FUNCTION NUMVAL(WS-CPF(WS-CPF-IDX:1))
+               COMPUTE WS-CPF-WEIGHT = 12 - WS-CPF-IDX
+               COMPUTE WS-CPF-SUM =
+                       WS-CPF-SUM + WS-CPF-DIGIT * WS-CPF-WEIGHT
+           END-PERFORM
+           COMPUTE WS-CPF-CHECK2 = FUNCTION MOD(WS-CPF-SUM * 10, 11)
+           IF WS-CPF-CHECK2 = 10
+               MOVE 0 TO WS-CPF-CHECK2
+           END-IF
+           COMPUTE WS-CPF-DIGIT = FUNCTION NUMVAL(WS-CPF(11:1))
+           IF WS-CPF-CHECK2 NOT = WS-CPF-DIGIT
+               MOVE "N" TO WS-CPF-VALID
+           END-IF.
+
+      *-----req 030 asks for a registration mode since
+      *-----storage/people.data has no other way to get populated;
+      *-----requiring an existing admin record to authorize every
+      *-----registration (as originally written) left no way to
+      *-----create that very first admin record, so an empty file
+      *-----is bootstrapped here by allowing the first registration
+      *-----through unconditionally instead of demanding an
+      *-----authorizing CPF that cannot yet exist
+       REGISTER-NEW-USER.
+           OPEN I-O PEOPLE-RW
+           MOVE "PEOPLE-RW" TO FS-FILE-NAME
+           MOVE "REGISTER-NEW-USER" TO FS-PARAGRAPH
+           MOVE FS TO FS-STATUS-CODE
+           PERFORM FS-CHECK-STATUS
+
+           MOVE LOW-VALUES TO PEOPLE-RW-CPF
+           START PEOPLE-RW KEY IS NOT LESS THAN PEOPLE-RW-CPF
+               INVALID KEY
+                   DISPLAY "No users registered yet; bootstrapping "
+                           "the first user (choose role A=admin "
+                           "below)."
+                   PERFORM REGISTER-NEW-USER-DETAILS
+               NOT INVALID KEY
+                   DISPLAY "Authorizing admin CPF: "
+                           WITH NO ADVANCING
+                   ACCEPT WS-REG-ADMIN-CPF
+                   MOVE WS-REG-ADMIN-CPF TO PEOPLE-RW-CPF
+                   READ PEOPLE-RW INTO WS-PEOPLE-FILE-IN
+                       KEY IS PEOPLE-RW-CPF
+                       INVALID KEY
+                           DISPLAY "!!!Authorizing CPF not found"
+                       NOT INVALID KEY
+                           IF WS-PEOPLE-FILE-IN-ROLE NOT = "A"
+                               DISPLAY "!!!Authorizing user is not "
+                                       "an admin"
+                           ELSE
+                               PERFORM REGISTER-NEW-USER-DETAILS
+                           END-IF
+                   END-READ
+           END-START
+           CLOSE PEOPLE-RW.
+
+       REGISTER-NEW-USER-DETAILS.
+           DISPLAY "Name: " WITH NO ADVANCING
+           ACCEPT WS-REG-NAME
+           DISPLAY "CPF: " WITH NO ADVANCING
+           ACCEPT WS-REG-CPF
+           DISPLAY "Telefone: " WITH NO ADVANCING
+           ACCEPT WS-REG-TELEFONE
+           DISPLAY "Password: " WITH NO ADVANCING
+           ACCEPT WS-REG-SENHA
+           DISPLAY "Role (A=admin/U=user): " WITH NO ADVANCING
+           ACCEPT WS-REG-ROLE
+
+           MOVE WS-REG-CPF TO PEOPLE-RW-CPF
+           READ PEOPLE-RW
+               KEY IS PEOPLE-RW-CPF
+               INVALID KEY
+                   MOVE WS-REG-NAME TO PEOPLE-RW-NAME
+                   MOVE WS-REG-CPF TO PEOPLE-RW-CPF
+                   MOVE WS-REG-TELEFONE TO PEOPLE-RW-TELEFONE
+                   ADD 1 TO WS-SALT-COUNTER
+                   MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+                   COMPUTE WS-SALT-SEED =
+                       FUNCTION MOD(
+                           FUNCTION NUMVAL(WS-CURRENT-DATETIME(9:6))
+                           + WS-SALT-COUNTER, 9999)
+                   MOVE WS-SALT-SEED TO PEOPLE-RW-SALT
+                   MOVE PEOPLE-RW-SALT TO WS-SALT
+                   MOVE WS-REG-SENHA TO WS-SENHA-IN
+                   PERFORM HASH-PASSWORD
+                   MOVE WS-HASHED-SENHA TO PEOPLE-RW-SENHA
+                   MOVE 0 TO PEOPLE-RW-ATTEMPTS
+                   MOVE WS-REG-ROLE TO PEOPLE-RW-ROLE
+                   WRITE PEOPLE-RW-FILE
+                   MOVE "PEOPLE-RW" TO FS-FILE-NAME
+                   MOVE "REGISTER-NEW-USER-DETAILS" TO FS-PARAGRAPH
+                   MOVE FS TO FS-STATUS-CODE
+                   PERFORM FS-CHECK-STATUS
+                   DISPLAY "User registered"
+               NOT INVALID KEY
+                   DISPLAY "!!!CPF already registered"
+           END-READ.
+
+       CHANGE-PASSWORD.
+           DISPLAY "Change password now? (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-CHANGE-PW-CHOICE
+           IF WS-CHANGE-PW-CHOICE = "Y" OR WS-CHANGE-PW-CHOICE = "y"
+               DISPLAY "Enter new password: " WITH NO ADVANCING
+               ACCEPT WS-SENHA-IN
+               MOVE WS-PEOPLE-FILE-IN-SALT TO WS-SALT
+               PERFORM HASH-PASSWORD
+               MOVE WS-HASHED-SENHA TO WS-PEOPLE-FILE-IN-SENHA
+               DISPLAY "Password changed"
+           END-IF.
+
+       HASH-PASSWORD.
+      *>   Simple salted additive hash; there is no crypto library
+      *>   linked into this build, so PEOPLE-RW-SENHA stores this
+      *>   instead of the plaintext password.
+           MOVE 0 TO WS-HASH-NUM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 4
+               COMPUTE WS-HASH-CHAR =
+                       FUNCTION ORD(WS-SALT(WS-HASH-IDX:1))
+               COMPUTE WS-HASH-NUM =
+                       FUNCTION MOD(WS-HASH-NUM * 31 + WS-HASH-CHAR,
+                                    99999999)
+           END-PERFORM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 8
+               COMPUTE WS-HASH-CHAR =
+                       FUNCTION ORD(WS-SENHA-IN(WS-HASH-IDX:1))
+               COMPUTE WS-HASH-NUM =
+                       FUNCTION MOD(WS-HASH-NUM * 31 + WS-HASH-CHAR,
+                                    99999999)
+           END-PERFORM
+           MOVE WS-HASH-NUM TO WS-HASHED-SENHA.
+
+           COPY FSCHECK.
+
+           COPY EXCLOGPR.
